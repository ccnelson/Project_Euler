@@ -5,14 +5,94 @@
       * (Answer = 233168)
       *
       * solution uses arithmetic series formula with inclusion-exclusion principle.
-      * also uses 'nested Cobol program' or 'subprogram' as a user defined
-      * function with parameters.
+      * calls the SEQSUM utility as a separately compiled subprogram.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  SEQSUM is now a standalone, separately compiled
+      *             program (Cobol/Shared/SEQSUM.cob) shared with
+      *             Euler01 and Euler03, rather than nested in here.
+      * 2026-08-09  START-TIME/END-TIME now use the full HH:MM:SS of
+      *             WS-CURRENT-DATE-DATA (not just the 2-digit hundredths
+      *             field), so DURATION no longer wraps when a run
+      *             crosses a second boundary.
+      * 2026-08-09  Added OUT-ANSWER-FILE so the nightly driver job can
+      *             pick up this program's answer/duration for control-
+      *             total reconciliation the same way it does for
+      *             Euler01, rather than scraping DISPLAY output.
+      * 2026-08-09  Every run now appends a row to the shared JOBLOG
+      *             run-history file, same as Euler01/Euler02/Euler03.
+      * 2026-08-09  The arithmetic feeding FINALANSWER is now guarded
+      *             with ON SIZE ERROR; an overflow is logged to the
+      *             shared ERRLOG file and the run stops without
+      *             writing OUT-ANSWER-FILE or JOBLOG, since the
+      *             answer can no longer be trusted.
+      * 2026-08-09  Added a self-check against the shared CTLTOTAL
+      *             table, same control totals the driver job already
+      *             reconciles against, so a standalone run reports
+      *             PASS/FAIL on its own.
+      * 2026-08-09  START-TIME/END-TIME/DURATION/WS-CURRENT-DATE-DATA
+      *             now come from the shared TIMING copybook instead
+      *             of being declared locally, and every run picks up
+      *             an operator ID and batch-run ID that JOBLOG now
+      *             carries alongside the rest of the run's audit
+      *             trail.
+      * 2026-08-09  ERRLOG rows now carry the same batch-run ID JOBLOG
+      *             rows do, so the end-of-suite dashboard can scope
+      *             its overflow-error count to the run it just
+      *             reconciled.
+      * 2026-08-09  SEQSUM now reports back when its own internal sum
+      *             overflows; each of the three CALLs below checks it
+      *             and logs to ERRLOG the same as any other guarded
+      *             computation here, rather than trusting a wrapped
+      *             subtotal SEQSUM could not compute correctly.
+      * 2026-08-09  AUDIT-BATCH-RUN-ID (TIMING.cpy) widened to carry the
+      *             full date+time group instead of being truncated to
+      *             just the date and hour, so a standalone run's
+      *             fallback ID stays unique within the hour.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler01_b.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-ANSWER-FILE ASSIGN TO "EUL01BOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOBLOG-FILE ASSIGN TO "../../JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOBLOG-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "../../ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  OUT-ANSWER-FILE.
+       01  OUT-ANSWER-REC.
+           05  OUT-FINALANSWER         PIC 9(8).
+           05  OUT-PAD-1               PIC X(02).
+           05  OUT-DURATION            PIC 9(7).
+
+       FD  JOBLOG-FILE.
+           COPY JOBLOG.
+
+       FD  ERROR-LOG-FILE.
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
+       COPY CTLTOTAL.
+
+       01  JOBLOG-STATUS    PIC X(02) VALUE SPACES.
+       01  ERRLOG-STATUS    PIC X(02) VALUE SPACES.
+
+       01  OVERFLOW-SWITCH  PIC X(01) VALUE 'N'.
+           88  OVERFLOW-DETECTED       VALUE 'Y'.
+
+       01  SEQSUM-OVERFLOW-SW PIC X(01) VALUE 'N'.
+           88  SEQSUM-OVERFLOW         VALUE 'Y'.
+
+      *    control-total self-check against CTLTOTAL.cpy.
+       01  CHECK-IDX        PIC 9(2) COMP VALUE 0.
+       01  CHECK-RESULT     PIC X(04) VALUE SPACES.
 
        01  FINALANSWER     PIC 9(8).
        01  SUMOFTHREES     PIC 9(8).
@@ -24,26 +104,17 @@
        01  N-VAL           PIC 9(8) VALUE 0.
        01  MAX-VAL         PIC 9(3) VALUE 999.
 
-       01  START-TIME      PIC 9(2) VALUE 0.
-       01  END-TIME        PIC 9(2) VALUE 0.
-       01  DURATION        PIC 9(2) VALUE 0.
-
-       01  WS-CURRENT-DATE-DATA.
-           05  WS-CURRENT-DATE.
-               10  WS-CURRENT-YEAR         PIC 9(04).
-               10  WS-CURRENT-MONTH        PIC 9(02).
-               10  WS-CURRENT-DAY          PIC 9(02).
-           05  WS-CURRENT-TIME.
-               10  WS-CURRENT-HOURS        PIC 9(02).
-               10  WS-CURRENT-MINUTE       PIC 9(02).
-               10  WS-CURRENT-SECOND       PIC 9(02).
-               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+       COPY TIMING.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
-             SET START-TIME TO WS-CURRENT-MILLISECONDS.
+           PERFORM PARA-AUDIT-STAMP.
+
+           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA.
+           COMPUTE START-TIME =
+               ((WS-CURRENT-HOURS * 3600) + (WS-CURRENT-MINUTE * 60)
+                 + WS-CURRENT-SECOND) * 100 + WS-CURRENT-MILLISECONDS.
 
            SET A-VAL TO 3.
            SET D-VAL TO 3.
@@ -52,7 +123,12 @@
            CALL "SEQSUM" USING BY REFERENCE SUMOFTHREES,
                                BY CONTENT A-VAL,
                                BY CONTENT D-VAL,
-                               BY CONTENT N-VAL.
+                               BY CONTENT N-VAL,
+                               BY REFERENCE SEQSUM-OVERFLOW-SW.
+           IF SEQSUM-OVERFLOW
+               MOVE "SUMOFTHREES overflow in SEQSUM" TO ERRLOG-MESSAGE
+               PERFORM PARA-LOG-ERROR
+           END-IF.
 
            SET A-VAL TO 5.
            SET D-VAL TO 5.
@@ -61,7 +137,12 @@
            CALL "SEQSUM" USING BY REFERENCE SUMOFFIVES,
                                BY CONTENT A-VAL,
                                BY CONTENT D-VAL,
-                               BY CONTENT N-VAL.
+                               BY CONTENT N-VAL,
+                               BY REFERENCE SEQSUM-OVERFLOW-SW.
+           IF SEQSUM-OVERFLOW
+               MOVE "SUMOFFIVES overflow in SEQSUM" TO ERRLOG-MESSAGE
+               PERFORM PARA-LOG-ERROR
+           END-IF.
 
            SET A-VAL TO 15.
            SET D-VAL TO 15.
@@ -70,48 +151,132 @@
            CALL "SEQSUM" USING BY REFERENCE SUMOFFIFTEENS,
                                BY CONTENT A-VAL,
                                BY CONTENT D-VAL,
-                               BY CONTENT N-VAL.
+                               BY CONTENT N-VAL,
+                               BY REFERENCE SEQSUM-OVERFLOW-SW.
+           IF SEQSUM-OVERFLOW
+               MOVE "SUMOFFIFTEENS overflow in SEQSUM" TO ERRLOG-MESSAGE
+               PERFORM PARA-LOG-ERROR
+           END-IF.
 
-           ADD SUMOFTHREES TO SUMOFFIVES GIVING FINALANSWER.
-           SUBTRACT SUMOFFIFTEENS FROM FINALANSWER.
+           ADD SUMOFTHREES TO SUMOFFIVES GIVING FINALANSWER
+               ON SIZE ERROR
+                   MOVE "FINALANSWER overflow in final ADD"
+                       TO ERRLOG-MESSAGE
+                   PERFORM PARA-LOG-ERROR
+           END-ADD.
+           SUBTRACT SUMOFFIFTEENS FROM FINALANSWER
+               ON SIZE ERROR
+                   MOVE "FINALANSWER overflow in final SUBTRACT"
+                       TO ERRLOG-MESSAGE
+                   PERFORM PARA-LOG-ERROR
+           END-SUBTRACT.
 
-           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
-             SET END-TIME TO WS-CURRENT-MILLISECONDS.
+           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA.
+           COMPUTE END-TIME =
+               ((WS-CURRENT-HOURS * 3600) + (WS-CURRENT-MINUTE * 60)
+                 + WS-CURRENT-SECOND) * 100 + WS-CURRENT-MILLISECONDS.
 
-           SUBTRACT END-TIME FROM START-TIME GIVING DURATION.
+           SUBTRACT START-TIME FROM END-TIME GIVING DURATION.
 
-           DISPLAY "Answer:    " FINALANSWER.
-           DISPLAY "Duration:  " DURATION "ms".
+           IF OVERFLOW-DETECTED
+               DISPLAY "Euler01_b aborted - overflow, see ERRLOG"
+           ELSE
+               DISPLAY "Answer:    " FINALANSWER
+               DISPLAY "Duration:  " DURATION " centiseconds"
+               PERFORM PARA-CHECK-CONTROL-TOTAL
+               DISPLAY "Control total check: " CHECK-RESULT
+               PERFORM PARA-D
+               PERFORM PARA-JOBLOG
+           END-IF.
 
            STOP RUN.
 
-      *#################################################################
-      * subrogram start - finds sum of sequence via: Sn = n/2(2a+(n-1)d)
-      *################ USAGE ##########################################
-      * A = 1st term, D = common difference, N = no. of terms
-      * RESULTPARAM provides return value, the 1st variable supplied
-      * from function call in main will now contain result, as it is
-      * supplied as a reference
-      *#################################################################
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. SEQSUM.
-           DATA DIVISION.
-           LINKAGE SECTION.
-           01  RESULTPARAM     PIC 9(8).
-           01  A               PIC 9(8).
-           01  D               PIC 9(8).
-           01  N               PIC 9(8).
-
-           PROCEDURE DIVISION USING RESULTPARAM,
-                                    A,
-                                    D,
-                                    N.
-
-           COMPUTE RESULTPARAM = (N / 2) * (2 * A + (N - 1) * D).
-
-           END PROGRAM SEQSUM.
-      *#################################################################
-      * subprogram end
-      *#################################################################
+      *    checks FINALANSWER against this program's entry in the
+      *    shared CTLTOTAL table.
+           PARA-CHECK-CONTROL-TOTAL.
+           MOVE "????" TO CHECK-RESULT.
+           MOVE 1 TO CHECK-IDX.
+           PERFORM PARA-CHECK-ONE WITH TEST BEFORE
+               UNTIL CHECK-IDX > 4 OR CHECK-RESULT NOT = "????".
+
+           PARA-CHECK-ONE.
+           IF CTL-PROGRAM-NAME (CHECK-IDX) = "Euler01_b"
+               IF FINALANSWER = CTL-EXPECTED-ANSWER (CHECK-IDX)
+                   MOVE "PASS" TO CHECK-RESULT
+               ELSE
+                   MOVE "FAIL" TO CHECK-RESULT
+               END-IF
+           ELSE
+               ADD 1 TO CHECK-IDX
+           END-IF.
+
+      *    picks up the operator ID and batch-run ID from the
+      *    environment, falling back to UNKNOWN and a timestamp-built
+      *    ID for a standalone run where neither is set.
+           PARA-AUDIT-STAMP.
+           ACCEPT AUDIT-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID".
+           IF AUDIT-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO AUDIT-OPERATOR-ID
+           END-IF.
+
+           ACCEPT AUDIT-BATCH-RUN-ID FROM ENVIRONMENT "BATCH_RUN_ID".
+           IF AUDIT-BATCH-RUN-ID = SPACES
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+               MOVE WS-CURRENT-DATE-DATA TO AUDIT-BATCH-RUN-ID
+           END-IF.
+
+      *    writes the run's result and timing to a real output file so
+      *    downstream jobs don't have to scrape console output.
+           PARA-D.
+           OPEN OUTPUT OUT-ANSWER-FILE.
+           MOVE FINALANSWER TO OUT-FINALANSWER.
+           MOVE SPACES TO OUT-PAD-1.
+           MOVE DURATION TO OUT-DURATION.
+           WRITE OUT-ANSWER-REC.
+           CLOSE OUT-ANSWER-FILE.
+
+      *    appends one row to the shared run-history log. OPEN EXTEND
+      *    fails with a file-status of 35 the first time the log
+      *    doesn't exist yet, in which case it is created with OPEN
+      *    OUTPUT instead.
+           PARA-JOBLOG.
+           OPEN EXTEND JOBLOG-FILE.
+           IF JOBLOG-STATUS = "35"
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           MOVE "Euler01_b" TO JOBLOG-PROGRAM-NAME.
+           MOVE SPACES TO JOBLOG-PAD-1.
+           MOVE WS-CURRENT-DATE TO JOBLOG-DATE-STAMP.
+           MOVE SPACES TO JOBLOG-PAD-2.
+           MOVE WS-CURRENT-TIME TO JOBLOG-TIME-STAMP.
+           MOVE SPACES TO JOBLOG-PAD-3.
+           MOVE FINALANSWER TO JOBLOG-ANSWER.
+           MOVE SPACES TO JOBLOG-PAD-4.
+           MOVE DURATION TO JOBLOG-DURATION.
+           MOVE SPACES TO JOBLOG-PAD-5.
+           MOVE AUDIT-OPERATOR-ID TO JOBLOG-OPERATOR-ID.
+           MOVE SPACES TO JOBLOG-PAD-6.
+           MOVE AUDIT-BATCH-RUN-ID TO JOBLOG-BATCH-RUN-ID.
+           WRITE JOBLOG-REC.
+           CLOSE JOBLOG-FILE.
+
+      *    appends one row to the shared error log and sets the
+      *    overflow switch so the caller knows to abandon the run.
+           PARA-LOG-ERROR.
+           SET OVERFLOW-DETECTED TO TRUE.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF ERRLOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+           MOVE "Euler01_b" TO ERRLOG-PROGRAM-NAME.
+           MOVE SPACES TO ERRLOG-PAD-1.
+           MOVE WS-CURRENT-DATE TO ERRLOG-DATE-STAMP.
+           MOVE SPACES TO ERRLOG-PAD-2.
+           MOVE WS-CURRENT-TIME TO ERRLOG-TIME-STAMP.
+           MOVE SPACES TO ERRLOG-PAD-3.
+           MOVE SPACES TO ERRLOG-PAD-4.
+           MOVE AUDIT-BATCH-RUN-ID TO ERRLOG-BATCH-RUN-ID.
+           WRITE ERRLOG-REC.
+           CLOSE ERROR-LOG-FILE.
 
        END PROGRAM Euler01_b.
