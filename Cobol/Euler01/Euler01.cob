@@ -1,69 +1,610 @@
       * If we list all the natural numbers below 10 that are multiples of 3 or 5,
       * we get 3, 5, 6 and 9. The sum of these multiples is 23.
       * Find the sum of all the multiples of 3 or 5 below 1000.
-      * (Answer = 233168)
+      * (Answer = 233168, using the default limit/multiples below)
       *
       * solution uses inclusion-exclusion principle
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  Added OUT-ANSWER-FILE so FINALANSWER/DURATION land in a
+      *             real output file instead of only going to the console.
+      * 2026-08-09  Upper limit and the two multiples are now taken from a
+      *             parameter card on the command line (blank/non-numeric
+      *             falls back to the textbook 999/3/5). Assumes the two
+      *             multiples are coprime, same as the original 3-and-5 case.
+      * 2026-08-09  START-TIME/END-TIME now use the full HH:MM:SS of
+      *             WS-CURRENT-DATE-DATA (not just the 2-digit hundredths
+      *             field), so DURATION no longer wraps when a run
+      *             crosses a second boundary.
+      * 2026-08-09  OUT-ANSWER-FILE is now how the nightly driver job
+      *             picks up this program's answer/duration for control-
+      *             total reconciliation, rather than scraping DISPLAY
+      *             output; the driver invokes this program the same
+      *             way an operator would, as its own job step.
+      * 2026-08-09  Every run now appends a row to the shared JOBLOG
+      *             run-history file, same as Euler01_b/Euler02/Euler03.
+      * 2026-08-09  Added checkpoint/restart to the three summation
+      *             loops - every CKP-INTERVAL iterations the running
+      *             subscript and subtotals are saved to EUL01CKP, and
+      *             a run that starts while a non-empty checkpoint is
+      *             on disk resumes from there instead of from
+      *             scratch. The checkpoint is cleared on a normal
+      *             completion so the next run starts fresh.
+      * 2026-08-09  The arithmetic feeding FINALANSWER is now guarded
+      *             with ON SIZE ERROR; an overflow is logged to the
+      *             shared ERRLOG file and the run stops without
+      *             writing OUT-ANSWER-FILE or JOBLOG, since the
+      *             answer can no longer be trusted.
+      * 2026-08-09  SUMOFTHREES/FIVES/FIFTEENS and FINALANSWER are now
+      *             COMP-3 so a larger UPPER-LIMIT doesn't run into the
+      *             old PIC 9(8) ceiling as quickly; OUT-ANSWER-FILE,
+      *             EUL01CKP and JOBLOG already carry answers as wide
+      *             as PIC 9(13), so only the working totals needed to
+      *             grow to match.
+      * 2026-08-09  Added a self-check against the shared CTLTOTAL
+      *             table, same control totals the driver job already
+      *             reconciles against, so a standalone run of this
+      *             program (outside the driver) reports PASS/FAIL
+      *             itself. Only meaningful for the textbook default
+      *             parameters - a custom limit/multiples legitimately
+      *             produces a different answer, so the check reports
+      *             N/A rather than a false FAIL in that case.
+      * 2026-08-09  START-TIME/END-TIME/DURATION/WS-CURRENT-DATE-DATA
+      *             now come from the shared TIMING copybook instead
+      *             of being declared locally, and every run picks up
+      *             an operator ID and batch-run ID (from the
+      *             OPERATOR_ID/BATCH_RUN_ID environment variables, or
+      *             a generated fallback) that JOBLOG now carries
+      *             alongside the rest of the run's audit trail.
+      * 2026-08-09  Added an optional comparison mode, turned on by a
+      *             4th COMPARE token on the parameter card, that
+      *             re-derives each of the three loop totals with the
+      *             separately compiled SEQSUM utility (the same
+      *             formula Euler01_b calls) and reports PASS/FAIL
+      *             against the loop-computed FINALANSWER, so a run
+      *             can be independently cross-checked without relying
+      *             solely on the CTLTOTAL table.
+      * 2026-08-09  ERRLOG rows now carry the same batch-run ID JOBLOG
+      *             rows do, so the end-of-suite dashboard can scope
+      *             its overflow-error count to the run it just
+      *             reconciled.
+      * 2026-08-09  I/J/K widened from PIC 9(4) to PIC 9(8) to match
+      *             UPPER-LIMIT's own width - a limit above 9999 used
+      *             to wrap the subscript back around before it ever
+      *             satisfied the loop's UNTIL, hanging the run
+      *             instead of finishing with a larger answer.
+      * 2026-08-09  The checkpoint record now carries the UPPER-LIMIT/
+      *             MULT-A/MULT-B a checkpoint was written under, and
+      *             PARA-CHECK-RESTART ignores a checkpoint left behind
+      *             by a run with different parameters instead of
+      *             resuming a fresh run's loops from a stale run's
+      *             subtotals.
+      * 2026-08-09  PARA-CLEAR-CHECKPOINT now only runs on a normal
+      *             completion - it used to run before the overflow
+      *             check, so an aborted run wiped its own restart data
+      *             at the exact moment a later corrected run would
+      *             have needed it.
+      * 2026-08-09  PARA-COMPARE now checks the new overflow indicator
+      *             SEQSUM returns from each of its three CALLs and
+      *             treats it the same as the existing overflow check
+      *             on the combined SEQ-FINALANSWER - a comparison
+      *             N/A, not a false PASS or FAIL built on a wrapped
+      *             SEQSUM subtotal.
+      * 2026-08-09  The three summation loops' UNTIL conditions now
+      *             also stop on OVERFLOW-DETECTED, matching Euler02/
+      *             Euler03 - PARA-A/B/C's own ON SIZE ERROR set that
+      *             switch but didn't stop the loop, so I/J/K kept
+      *             climbing all the way to UPPER-LIMIT re-triggering
+      *             and re-logging the same overflow every iteration.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-ANSWER-FILE ASSIGN TO "EUL01OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "EUL01CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+           SELECT JOBLOG-FILE ASSIGN TO "../../JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOBLOG-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "../../ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  OUT-ANSWER-FILE.
+       01  OUT-ANSWER-REC.
+           05  OUT-FINALANSWER         PIC 9(13).
+           05  OUT-PAD-1                PIC X(02).
+           05  OUT-DURATION            PIC 9(7).
+           05  OUT-PAD-2                PIC X(02).
+           05  OUT-DATE-STAMP          PIC 9(08).
+           05  OUT-PAD-3                PIC X(02).
+           05  OUT-TIME-STAMP          PIC 9(08).
+
+       FD  CHECKPOINT-FILE.
+       01  CKP-REC.
+           05  CKP-PHASE               PIC 9(01).
+           05  CKP-PAD-1               PIC X(02).
+           05  CKP-I                   PIC 9(08).
+           05  CKP-PAD-2               PIC X(02).
+           05  CKP-J                   PIC 9(08).
+           05  CKP-PAD-3               PIC X(02).
+           05  CKP-K                   PIC 9(08).
+           05  CKP-PAD-4               PIC X(02).
+           05  CKP-SUMOFTHREES         PIC 9(13).
+           05  CKP-PAD-5               PIC X(02).
+           05  CKP-SUMOFFIVES          PIC 9(13).
+           05  CKP-PAD-6               PIC X(02).
+           05  CKP-SUMOFFIFTEENS       PIC 9(13).
+           05  CKP-PAD-7               PIC X(02).
+           05  CKP-UPPER-LIMIT         PIC 9(08).
+           05  CKP-PAD-8               PIC X(02).
+           05  CKP-MULT-A              PIC 9(04).
+           05  CKP-PAD-9               PIC X(02).
+           05  CKP-MULT-B              PIC 9(04).
+
+       FD  JOBLOG-FILE.
+           COPY JOBLOG.
+
+       FD  ERROR-LOG-FILE.
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
-       01  SUMOFTHREES      PIC 9(8) VALUE 0.
-       01  SUMOFFIVES       PIC 9(8) VALUE 0.
-       01  SUMOFFIFTEENS    PIC 9(8) VALUE 0.
-       01  FINALANSWER      PIC 9(8) VALUE 0.
-
-       01  I PIC 9(4) VALUE 0.
-       01  J PIC 9(4) VALUE 0.
-       01  K PIC 9(4) VALUE 0.
-
-       01  START-TIME      PIC 9(2) VALUE 0.
-       01  END-TIME        PIC 9(2) VALUE 0.
-       01  DURATION        PIC 9(2) VALUE 0.
-
-       01  WS-CURRENT-DATE-DATA.
-           05  WS-CURRENT-DATE.
-               10  WS-CURRENT-YEAR         PIC 9(04).
-               10  WS-CURRENT-MONTH        PIC 9(02).
-               10  WS-CURRENT-DAY          PIC 9(02).
-           05  WS-CURRENT-TIME.
-               10  WS-CURRENT-HOURS        PIC 9(02).
-               10  WS-CURRENT-MINUTE       PIC 9(02).
-               10  WS-CURRENT-SECOND       PIC 9(02).
-               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+       COPY CTLTOTAL.
+
+       01  JOBLOG-STATUS    PIC X(02) VALUE SPACES.
+       01  CKP-STATUS       PIC X(02) VALUE SPACES.
+       01  ERRLOG-STATUS    PIC X(02) VALUE SPACES.
+
+       01  OVERFLOW-SWITCH  PIC X(01) VALUE 'N'.
+           88  OVERFLOW-DETECTED       VALUE 'Y'.
+
+      *    control-total self-check against CTLTOTAL.cpy.
+       01  CHECK-IDX        PIC 9(2) COMP VALUE 0.
+       01  CHECK-RESULT     PIC X(04) VALUE SPACES.
+
+      *    checkpoint/restart controls for the summation loops - a
+      *    checkpoint row is written every CKP-INTERVAL iterations,
+      *    and CKP-PHASE-WS records which of the three loops (A=1,
+      *    B=2, C=3) was active when it was written.
+       01  CKP-INTERVAL     PIC 9(4) COMP VALUE 100.
+       01  CKP-COUNTER      PIC 9(4) COMP VALUE 0.
+       01  CKP-PHASE-WS     PIC 9(01) VALUE 1.
+       01  CKP-FOUND-SWITCH PIC X(01) VALUE 'N'.
+           88  CKP-FOUND               VALUE 'Y'.
+
+       01  RESTART-I        PIC 9(8) VALUE 0.
+       01  RESTART-J        PIC 9(8) VALUE 0.
+       01  RESTART-K        PIC 9(8) VALUE 0.
+
+       01  SUMOFTHREES      PIC 9(13) COMP-3 VALUE 0.
+       01  SUMOFFIVES       PIC 9(13) COMP-3 VALUE 0.
+       01  SUMOFFIFTEENS    PIC 9(13) COMP-3 VALUE 0.
+       01  FINALANSWER      PIC 9(13) COMP-3 VALUE 0.
+
+       01  I PIC 9(8) VALUE 0.
+       01  J PIC 9(8) VALUE 0.
+       01  K PIC 9(8) VALUE 0.
+
+      *    parameter-card fields - upper limit, the two multiples, and
+      *    an optional COMPARE token, defaulted to the textbook case
+      *    when not supplied at runtime.
+       01  PARM-CARD        PIC X(32) VALUE SPACES.
+       01  PARM-LIMIT       PIC 9(08) VALUE 0.
+       01  PARM-MULT-A      PIC 9(04) VALUE 0.
+       01  PARM-MULT-B      PIC 9(04) VALUE 0.
+       01  PARM-MODE        PIC X(08) VALUE SPACES.
+
+       01  UPPER-LIMIT      PIC 9(8) VALUE 999.
+       01  MULT-A           PIC 9(4) VALUE 3.
+       01  MULT-B           PIC 9(4) VALUE 5.
+       01  MULT-C           PIC 9(4) VALUE 15.
+
+      *    comparison mode - re-derives the three loop totals with the
+      *    SEQSUM utility instead of the PARA-A/B/C loops, and checks
+      *    the result against FINALANSWER. SEQSUM's RESULTPARAM is
+      *    PIC 9(8), so these fields stay that width rather than
+      *    matching the wider COMP-3 loop totals.
+       01  COMPARE-SWITCH   PIC X(01) VALUE 'N'.
+           88  COMPARE-MODE            VALUE 'Y'.
+       01  COMPARE-RESULT   PIC X(04) VALUE SPACES.
+       01  COMPARE-OVERFLOW-SWITCH PIC X(01) VALUE 'N'.
+           88  COMPARE-OVERFLOW        VALUE 'Y'.
+       01  SEQSUM-OVERFLOW-SW   PIC X(01) VALUE 'N'.
+           88  SEQSUM-OVERFLOW         VALUE 'Y'.
+       01  SEQ-A-VAL            PIC 9(8) VALUE 0.
+       01  SEQ-D-VAL            PIC 9(8) VALUE 0.
+       01  SEQ-N-VAL            PIC 9(8) VALUE 0.
+       01  SEQ-SUMOFTHREES      PIC 9(8) VALUE 0.
+       01  SEQ-SUMOFFIVES       PIC 9(8) VALUE 0.
+       01  SEQ-SUMOFFIFTEENS    PIC 9(8) VALUE 0.
+       01  SEQ-FINALANSWER      PIC 9(8) VALUE 0.
+
+       COPY TIMING.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
-             SET START-TIME TO WS-CURRENT-MILLISECONDS.
+           PERFORM PARA-PARMS.
+           PERFORM PARA-AUDIT-STAMP.
+           PERFORM PARA-CHECK-RESTART.
+
+           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA.
+           COMPUTE START-TIME =
+               ((WS-CURRENT-HOURS * 3600) + (WS-CURRENT-MINUTE * 60)
+                 + WS-CURRENT-SECOND) * 100 + WS-CURRENT-MILLISECONDS.
 
-           PERFORM PARA-A VARYING I FROM 3 BY 3 UNTIL I IS > 999.
-           PERFORM PARA-B VARYING J FROM 5 BY 5 UNTIL J IS > 999.
-           PERFORM PARA-C VARYING K FROM 15 BY 15 UNTIL K IS > 999.
+           PERFORM PARA-A VARYING I FROM RESTART-I BY MULT-A
+               UNTIL I IS > UPPER-LIMIT OR OVERFLOW-DETECTED.
+           PERFORM PARA-B VARYING J FROM RESTART-J BY MULT-B
+               UNTIL J IS > UPPER-LIMIT OR OVERFLOW-DETECTED.
+           PERFORM PARA-C VARYING K FROM RESTART-K BY MULT-C
+               UNTIL K IS > UPPER-LIMIT OR OVERFLOW-DETECTED.
 
-           ADD SUMOFTHREES TO SUMOFFIVES GIVING FINALANSWER.
-           SUBTRACT SUMOFFIFTEENS FROM FINALANSWER.
+           ADD SUMOFTHREES TO SUMOFFIVES GIVING FINALANSWER
+               ON SIZE ERROR
+                   MOVE "FINALANSWER overflow in final ADD"
+                       TO ERRLOG-MESSAGE
+                   PERFORM PARA-LOG-ERROR
+           END-ADD.
+           SUBTRACT SUMOFFIFTEENS FROM FINALANSWER
+               ON SIZE ERROR
+                   MOVE "FINALANSWER overflow in final SUBTRACT"
+                       TO ERRLOG-MESSAGE
+                   PERFORM PARA-LOG-ERROR
+           END-SUBTRACT.
 
-           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
-             SET END-TIME TO WS-CURRENT-MILLISECONDS.
+           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA.
+           COMPUTE END-TIME =
+               ((WS-CURRENT-HOURS * 3600) + (WS-CURRENT-MINUTE * 60)
+                 + WS-CURRENT-SECOND) * 100 + WS-CURRENT-MILLISECONDS.
 
-           SUBTRACT END-TIME FROM START-TIME GIVING DURATION.
+           SUBTRACT START-TIME FROM END-TIME GIVING DURATION.
 
-           DISPLAY "Answer:    " FINALANSWER.
-           DISPLAY "Duration:  " DURATION "ms".
+      *    the checkpoint is only cleared on a normal completion - an
+      *    aborted/overflowed run leaves it in place, since that's the
+      *    restart data a later, corrected run needs to resume from.
+           IF OVERFLOW-DETECTED
+               DISPLAY "Euler01 aborted - overflow, see ERRLOG"
+           ELSE
+               PERFORM PARA-CLEAR-CHECKPOINT
+               DISPLAY "Answer:    " FINALANSWER
+               DISPLAY "Duration:  " DURATION " centiseconds"
+               PERFORM PARA-CHECK-CONTROL-TOTAL
+               DISPLAY "Control total check: " CHECK-RESULT
+               IF COMPARE-MODE
+                   PERFORM PARA-COMPARE
+                   DISPLAY "SEQSUM comparison check: " COMPARE-RESULT
+               END-IF
+               PERFORM PARA-D
+               PERFORM PARA-JOBLOG
+           END-IF.
 
            STOP RUN.
 
+      *    reads the upper-limit/multiple-A/multiple-B/mode parameter
+      *    card from the command line; blank or non-numeric fields
+      *    fall back to the textbook defaults of 999, 3 and 5. A 4th
+      *    token of COMPARE turns on the SEQSUM comparison check.
+           PARA-PARMS.
+           ACCEPT PARM-CARD FROM COMMAND-LINE.
+           UNSTRING PARM-CARD DELIMITED BY ALL SPACE
+               INTO PARM-LIMIT PARM-MULT-A PARM-MULT-B PARM-MODE.
+
+           IF PARM-LIMIT > 0
+               MOVE PARM-LIMIT TO UPPER-LIMIT
+           END-IF.
+           IF PARM-MULT-A > 0
+               MOVE PARM-MULT-A TO MULT-A
+           END-IF.
+           IF PARM-MULT-B > 0
+               MOVE PARM-MULT-B TO MULT-B
+           END-IF.
+           COMPUTE MULT-C = MULT-A * MULT-B.
+
+           IF FUNCTION TRIM(PARM-MODE) = "COMPARE"
+               SET COMPARE-MODE TO TRUE
+           END-IF.
+
+      *    picks up the operator ID and batch-run ID from the
+      *    environment, falling back to UNKNOWN and a timestamp-built
+      *    ID for a standalone run where neither is set. MOVE FUNCTION
+      *    CURRENT-DATE here is a throwaway read just to seed the
+      *    fallback batch-run ID before the real START-TIME stamp is
+      *    taken in MAIN-PROCEDURE.
+           PARA-AUDIT-STAMP.
+           ACCEPT AUDIT-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID".
+           IF AUDIT-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO AUDIT-OPERATOR-ID
+           END-IF.
+
+           ACCEPT AUDIT-BATCH-RUN-ID FROM ENVIRONMENT "BATCH_RUN_ID".
+           IF AUDIT-BATCH-RUN-ID = SPACES
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+               MOVE WS-CURRENT-DATE-DATA TO AUDIT-BATCH-RUN-ID
+           END-IF.
+
+      *    looks for a checkpoint left behind by an earlier run that
+      *    didn't complete; if one is found, and it was written under
+      *    the same UPPER-LIMIT/MULT-A/MULT-B this run is using, the
+      *    three summation loops below resume from where it left off
+      *    instead of restarting from MULT-A/MULT-B/MULT-C. A
+      *    checkpoint written under different parameters belongs to an
+      *    unrelated run - its subtotals don't apply here, so it is
+      *    ignored and this run starts fresh, the same as if no
+      *    checkpoint file existed. A checkpoint file that exists but
+      *    is empty (file status 10 on the first read) also means the
+      *    prior run completed normally, same as no file at all.
+           PARA-CHECK-RESTART.
+           MOVE MULT-A TO RESTART-I.
+           MOVE MULT-B TO RESTART-J.
+           MOVE MULT-C TO RESTART-K.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKP-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET CKP-FOUND-SWITCH TO 'N'
+                   NOT AT END
+                       SET CKP-FOUND-SWITCH TO 'Y'
+               END-READ
+           ELSE
+               SET CKP-FOUND-SWITCH TO 'N'
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+           IF CKP-FOUND
+               IF CKP-UPPER-LIMIT NOT = UPPER-LIMIT
+                       OR CKP-MULT-A NOT = MULT-A
+                       OR CKP-MULT-B NOT = MULT-B
+                   DISPLAY "Checkpoint ignored - parameters differ "
+                       "from the run that wrote it"
+                   SET CKP-FOUND-SWITCH TO 'N'
+               END-IF
+           END-IF.
+
+           IF CKP-FOUND
+               DISPLAY "Resuming from checkpoint - phase " CKP-PHASE
+               MOVE CKP-SUMOFTHREES TO SUMOFTHREES
+               MOVE CKP-SUMOFFIVES TO SUMOFFIVES
+               MOVE CKP-SUMOFFIFTEENS TO SUMOFFIFTEENS
+               EVALUATE CKP-PHASE
+                   WHEN 1
+                       COMPUTE RESTART-I = CKP-I + MULT-A
+                   WHEN 2
+                       COMPUTE RESTART-I = UPPER-LIMIT + MULT-A
+                       COMPUTE RESTART-J = CKP-J + MULT-B
+                   WHEN 3
+                       COMPUTE RESTART-I = UPPER-LIMIT + MULT-A
+                       COMPUTE RESTART-J = UPPER-LIMIT + MULT-B
+                       COMPUTE RESTART-K = CKP-K + MULT-C
+               END-EVALUATE
+           END-IF.
+
            PARA-A.
-           ADD I TO SUMOFTHREES GIVING SUMOFTHREES.
+           ADD I TO SUMOFTHREES GIVING SUMOFTHREES
+               ON SIZE ERROR
+                   MOVE "SUMOFTHREES overflow in PARA-A"
+                       TO ERRLOG-MESSAGE
+                   PERFORM PARA-LOG-ERROR
+           END-ADD.
+           MOVE 1 TO CKP-PHASE-WS.
+           PERFORM PARA-CHECKPOINT-TICK.
 
            PARA-B.
-           ADD J TO SUMOFFIVES GIVING SUMOFFIVES.
+           ADD J TO SUMOFFIVES GIVING SUMOFFIVES
+               ON SIZE ERROR
+                   MOVE "SUMOFFIVES overflow in PARA-B"
+                       TO ERRLOG-MESSAGE
+                   PERFORM PARA-LOG-ERROR
+           END-ADD.
+           MOVE 2 TO CKP-PHASE-WS.
+           PERFORM PARA-CHECKPOINT-TICK.
 
            PARA-C.
-           ADD K TO SUMOFFIFTEENS GIVING SUMOFFIFTEENS.
+           ADD K TO SUMOFFIFTEENS GIVING SUMOFFIFTEENS
+               ON SIZE ERROR
+                   MOVE "SUMOFFIFTEENS overflow in PARA-C"
+                       TO ERRLOG-MESSAGE
+                   PERFORM PARA-LOG-ERROR
+           END-ADD.
+           MOVE 3 TO CKP-PHASE-WS.
+           PERFORM PARA-CHECKPOINT-TICK.
+
+      *    counts one more loop iteration and writes a checkpoint row
+      *    once every CKP-INTERVAL iterations across all three loops.
+           PARA-CHECKPOINT-TICK.
+           ADD 1 TO CKP-COUNTER.
+           IF CKP-COUNTER >= CKP-INTERVAL
+               PERFORM PARA-WRITE-CHECKPOINT
+               MOVE 0 TO CKP-COUNTER
+           END-IF.
+
+      *    saves the current subscript and running subtotals so a
+      *    later run can resume here instead of starting over.
+           PARA-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CKP-PHASE-WS TO CKP-PHASE.
+           MOVE SPACES TO CKP-PAD-1.
+           MOVE I TO CKP-I.
+           MOVE SPACES TO CKP-PAD-2.
+           MOVE J TO CKP-J.
+           MOVE SPACES TO CKP-PAD-3.
+           MOVE K TO CKP-K.
+           MOVE SPACES TO CKP-PAD-4.
+           MOVE SUMOFTHREES TO CKP-SUMOFTHREES.
+           MOVE SPACES TO CKP-PAD-5.
+           MOVE SUMOFFIVES TO CKP-SUMOFFIVES.
+           MOVE SPACES TO CKP-PAD-6.
+           MOVE SUMOFFIFTEENS TO CKP-SUMOFFIFTEENS.
+           MOVE SPACES TO CKP-PAD-7.
+           MOVE UPPER-LIMIT TO CKP-UPPER-LIMIT.
+           MOVE SPACES TO CKP-PAD-8.
+           MOVE MULT-A TO CKP-MULT-A.
+           MOVE SPACES TO CKP-PAD-9.
+           MOVE MULT-B TO CKP-MULT-B.
+           WRITE CKP-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      *    a normal completion means no restart is needed, so the
+      *    checkpoint is emptied out rather than left behind.
+           PARA-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *    checks FINALANSWER against this program's entry in the
+      *    shared CTLTOTAL table. A custom limit/multiples parameter
+      *    card legitimately changes the answer, so the check is only
+      *    meaningful for the textbook default of 999/3/5 - otherwise
+      *    CHECK-RESULT is left as N/A rather than a false FAIL.
+           PARA-CHECK-CONTROL-TOTAL.
+           IF UPPER-LIMIT = 999 AND MULT-A = 3 AND MULT-B = 5
+               MOVE "????" TO CHECK-RESULT
+               MOVE 1 TO CHECK-IDX
+               PERFORM PARA-CHECK-ONE WITH TEST BEFORE
+                   UNTIL CHECK-IDX > 4 OR CHECK-RESULT NOT = "????"
+           ELSE
+               MOVE "N/A " TO CHECK-RESULT
+           END-IF.
+
+           PARA-CHECK-ONE.
+           IF CTL-PROGRAM-NAME (CHECK-IDX) = "Euler01"
+               IF FINALANSWER = CTL-EXPECTED-ANSWER (CHECK-IDX)
+                   MOVE "PASS" TO CHECK-RESULT
+               ELSE
+                   MOVE "FAIL" TO CHECK-RESULT
+               END-IF
+           ELSE
+               ADD 1 TO CHECK-IDX
+           END-IF.
+
+      *    re-derives each of the three loop totals with the separately
+      *    compiled SEQSUM utility and checks the combined result
+      *    against the loop-computed FINALANSWER. An overflow in
+      *    SEQSUM's narrower PIC 9(8) arithmetic reports N/A rather
+      *    than a false FAIL, since that's a limit of the comparison
+      *    method, not evidence the loop answer is wrong.
+           PARA-COMPARE.
+           MOVE 'N' TO COMPARE-OVERFLOW-SWITCH.
+
+           SET SEQ-A-VAL TO MULT-A.
+           SET SEQ-D-VAL TO MULT-A.
+           COMPUTE SEQ-N-VAL = UPPER-LIMIT / MULT-A.
+           CALL "SEQSUM" USING BY REFERENCE SEQ-SUMOFTHREES,
+                               BY CONTENT SEQ-A-VAL,
+                               BY CONTENT SEQ-D-VAL,
+                               BY CONTENT SEQ-N-VAL,
+                               BY REFERENCE SEQSUM-OVERFLOW-SW.
+           IF SEQSUM-OVERFLOW
+               SET COMPARE-OVERFLOW TO TRUE
+           END-IF.
+
+           SET SEQ-A-VAL TO MULT-B.
+           SET SEQ-D-VAL TO MULT-B.
+           COMPUTE SEQ-N-VAL = UPPER-LIMIT / MULT-B.
+           CALL "SEQSUM" USING BY REFERENCE SEQ-SUMOFFIVES,
+                               BY CONTENT SEQ-A-VAL,
+                               BY CONTENT SEQ-D-VAL,
+                               BY CONTENT SEQ-N-VAL,
+                               BY REFERENCE SEQSUM-OVERFLOW-SW.
+           IF SEQSUM-OVERFLOW
+               SET COMPARE-OVERFLOW TO TRUE
+           END-IF.
+
+           SET SEQ-A-VAL TO MULT-C.
+           SET SEQ-D-VAL TO MULT-C.
+           COMPUTE SEQ-N-VAL = UPPER-LIMIT / MULT-C.
+           CALL "SEQSUM" USING BY REFERENCE SEQ-SUMOFFIFTEENS,
+                               BY CONTENT SEQ-A-VAL,
+                               BY CONTENT SEQ-D-VAL,
+                               BY CONTENT SEQ-N-VAL,
+                               BY REFERENCE SEQSUM-OVERFLOW-SW.
+           IF SEQSUM-OVERFLOW
+               SET COMPARE-OVERFLOW TO TRUE
+           END-IF.
+
+           ADD SEQ-SUMOFTHREES TO SEQ-SUMOFFIVES GIVING SEQ-FINALANSWER
+               ON SIZE ERROR
+                   SET COMPARE-OVERFLOW TO TRUE
+           END-ADD.
+           SUBTRACT SEQ-SUMOFFIFTEENS FROM SEQ-FINALANSWER
+               ON SIZE ERROR
+                   SET COMPARE-OVERFLOW TO TRUE
+           END-SUBTRACT.
+
+           IF COMPARE-OVERFLOW
+               MOVE "N/A " TO COMPARE-RESULT
+           ELSE
+               IF FINALANSWER = SEQ-FINALANSWER
+                   MOVE "PASS" TO COMPARE-RESULT
+               ELSE
+                   MOVE "FAIL" TO COMPARE-RESULT
+               END-IF
+           END-IF.
+
+      *    writes the run's result and timing stamp to a real output
+      *    file so downstream jobs don't have to scrape console output.
+           PARA-D.
+           OPEN OUTPUT OUT-ANSWER-FILE.
+           MOVE FINALANSWER TO OUT-FINALANSWER.
+           MOVE SPACES TO OUT-PAD-1.
+           MOVE DURATION TO OUT-DURATION.
+           MOVE SPACES TO OUT-PAD-2.
+           MOVE WS-CURRENT-DATE TO OUT-DATE-STAMP.
+           MOVE SPACES TO OUT-PAD-3.
+           MOVE WS-CURRENT-TIME TO OUT-TIME-STAMP.
+           WRITE OUT-ANSWER-REC.
+           CLOSE OUT-ANSWER-FILE.
+
+      *    appends one row to the shared run-history log. OPEN EXTEND
+      *    fails with a file-status of 35 the first time the log
+      *    doesn't exist yet, in which case it is created with OPEN
+      *    OUTPUT instead.
+           PARA-JOBLOG.
+           OPEN EXTEND JOBLOG-FILE.
+           IF JOBLOG-STATUS = "35"
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           MOVE "Euler01" TO JOBLOG-PROGRAM-NAME.
+           MOVE SPACES TO JOBLOG-PAD-1.
+           MOVE WS-CURRENT-DATE TO JOBLOG-DATE-STAMP.
+           MOVE SPACES TO JOBLOG-PAD-2.
+           MOVE WS-CURRENT-TIME TO JOBLOG-TIME-STAMP.
+           MOVE SPACES TO JOBLOG-PAD-3.
+           MOVE FINALANSWER TO JOBLOG-ANSWER.
+           MOVE SPACES TO JOBLOG-PAD-4.
+           MOVE DURATION TO JOBLOG-DURATION.
+           MOVE SPACES TO JOBLOG-PAD-5.
+           MOVE AUDIT-OPERATOR-ID TO JOBLOG-OPERATOR-ID.
+           MOVE SPACES TO JOBLOG-PAD-6.
+           MOVE AUDIT-BATCH-RUN-ID TO JOBLOG-BATCH-RUN-ID.
+           WRITE JOBLOG-REC.
+           CLOSE JOBLOG-FILE.
+
+      *    appends one row to the shared error log and sets the
+      *    overflow switch so the caller knows to abandon the run.
+      *    Uses the same OPEN EXTEND/file-status-35 fallback as
+      *    PARA-JOBLOG, since the log may not exist yet.
+           PARA-LOG-ERROR.
+           SET OVERFLOW-DETECTED TO TRUE.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF ERRLOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+           MOVE "Euler01" TO ERRLOG-PROGRAM-NAME.
+           MOVE SPACES TO ERRLOG-PAD-1.
+           MOVE WS-CURRENT-DATE TO ERRLOG-DATE-STAMP.
+           MOVE SPACES TO ERRLOG-PAD-2.
+           MOVE WS-CURRENT-TIME TO ERRLOG-TIME-STAMP.
+           MOVE SPACES TO ERRLOG-PAD-3.
+           MOVE SPACES TO ERRLOG-PAD-4.
+           MOVE AUDIT-BATCH-RUN-ID TO ERRLOG-BATCH-RUN-ID.
+           WRITE ERRLOG-REC.
+           CLOSE ERROR-LOG-FILE.
 
        END PROGRAM Euler01.
