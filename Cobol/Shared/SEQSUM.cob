@@ -0,0 +1,65 @@
+      * C NELSON 2026
+      * Standalone, separately compiled arithmetic-series-sum utility.
+      * Pulled out of Euler01_b so Euler01, Euler03 and any future
+      * series-based Euler program can CALL it directly instead of
+      * re-deriving the same formula inline.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  Added OVERFLOW-SW, a 5th USING parameter set to 'Y'
+      *             when the COMPUTE below overflows RESULTPARAM's
+      *             PIC 9(8). SEQSUM has no file I/O of its own and
+      *             isn't told which program is calling it, so it can't
+      *             write an ERRLOG row itself the way the Euler
+      *             programs do for their own overflows - it reports
+      *             the overflow back to the caller instead, the same
+      *             way a COBOL intrinsic would, and leaves it to the
+      *             caller (who does have an ERRLOG copybook and knows
+      *             its own program name) to log and/or react to it.
+      *
+      *#################################################################
+      * finds sum of sequence via: Sn = n/2(2a+(n-1)d)
+      *################ USAGE ##########################################
+      * A = 1st term, D = common difference, N = no. of terms
+      * RESULTPARAM provides return value, the 1st variable supplied
+      * from function call in main will now contain result, as it is
+      * supplied as a reference.
+      * OVERFLOW-SW provides a Y/N return value - 'Y' means RESULTPARAM
+      * overflowed and must not be trusted by the caller.
+      * guards: a zero D or a zero N has no valid series, so RESULTPARAM
+      * is returned as zero rather than dividing by / multiplying out
+      * a meaningless term count.
+      *#################################################################
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEQSUM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  RESULTPARAM     PIC 9(8).
+       01  A               PIC 9(8).
+       01  D               PIC 9(8).
+       01  N               PIC 9(8).
+       01  OVERFLOW-SW     PIC X(01).
+
+       PROCEDURE DIVISION USING RESULTPARAM,
+                                A,
+                                D,
+                                N,
+                                OVERFLOW-SW.
+       MAIN-PROCEDURE.
+
+           MOVE 'N' TO OVERFLOW-SW.
+
+           IF D = 0 OR N = 0
+               MOVE 0 TO RESULTPARAM
+           ELSE
+               COMPUTE RESULTPARAM = (N / 2) * (2 * A + (N - 1) * D)
+                   ON SIZE ERROR
+                       MOVE 'Y' TO OVERFLOW-SW
+                       MOVE 0 TO RESULTPARAM
+               END-COMPUTE
+           END-IF.
+
+           GOBACK.
+
+       END PROGRAM SEQSUM.
