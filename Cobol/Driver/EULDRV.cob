@@ -0,0 +1,465 @@
+      * EULDRV.cob
+      * Nightly driver job - runs each Euler program as its own job
+      * step, the way an operator would from the command line, then
+      * reads back each program's real output file and reconciles the
+      * answer it produced against the CTLTOTAL.cpy control totals.
+      * Expects to be run from the repository root so the relative
+      * paths to the compiled Euler programs resolve.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  Created.
+      * 2026-08-09  EUL01-IN-ANSWER widened to PIC 9(13) to match
+      *             Euler01's own EUL01OUT record now that its totals
+      *             are carried as COMP-3 internally.
+      * 2026-08-09  This job now builds one BATCH_RUN_ID from its own
+      *             start timestamp and exports it via SET ENVIRONMENT
+      *             before any job step runs, so every program's JOBLOG
+      *             row from one driver run carries the same batch-run
+      *             ID - same TIMING copybook each program itself uses
+      *             to fall back to a batch-run ID when run standalone.
+      * 2026-08-09  Added an end-of-suite dashboard (EULDASH): one row
+      *             per program's control-total status, the count of
+      *             Euler03 exception records, and the count of ERRLOG
+      *             overflow rows stamped with this run's batch-run ID,
+      *             plus an overall suite status that only passes if
+      *             every program passed and neither count is above
+      *             zero.
+      * 2026-08-09  The Euler01_b job step now exports COB_LIBRARY_PATH
+      *             itself via SET ENVIRONMENT instead of assuming it is
+      *             already set up outside the job, so a clean checkout
+      *             can resolve the separately compiled SEQSUM module.
+      *             Every job-step output file now has a FILE STATUS, so
+      *             a job step that fails to produce its output file
+      *             reconciles as a plain FAIL row instead of aborting
+      *             the whole driver with an uncaught runtime error.
+      * 2026-08-09  AUDIT-BATCH-RUN-ID (TIMING.cpy) widened to carry the
+      *             full date+time group instead of just date and hour -
+      *             this job's own PARA-SET-BATCH-RUN-ID was truncating
+      *             the ID the same way every program's standalone
+      *             fallback was, so two driver runs inside the same
+      *             clock hour would have collided on one batch-run ID
+      *             and double-counted each other's ERRLOG rows on the
+      *             dashboard.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULDRV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EUL01-IN-FILE ASSIGN TO "Cobol/Euler01/EUL01OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EUL01-IN-STATUS.
+           SELECT EUL01B-IN-FILE ASSIGN TO "Cobol/Euler01/EUL01BOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EUL01B-IN-STATUS.
+           SELECT EUL02-IN-FILE ASSIGN TO "Cobol/Euler02/EUL02OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EUL02-IN-STATUS.
+           SELECT EUL03-IN-FILE ASSIGN TO "Cobol/Euler03/EUL03RES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EUL03-IN-STATUS.
+           SELECT RECON-FILE ASSIGN TO "EULRECON"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERRLOG-IN-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRLOG-IN-STATUS.
+           SELECT EUL03-EXC-FILE ASSIGN TO "Cobol/Euler03/EUL03EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DASHBOARD-FILE ASSIGN TO "EULDASH"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EUL01-IN-FILE.
+       01  EUL01-IN-REC.
+           05  EUL01-IN-ANSWER         PIC 9(13).
+           05  EUL01-IN-PAD-1          PIC X(02).
+           05  EUL01-IN-DURATION       PIC 9(7).
+           05  EUL01-IN-PAD-2          PIC X(02).
+           05  EUL01-IN-DATE           PIC 9(08).
+           05  EUL01-IN-PAD-3          PIC X(02).
+           05  EUL01-IN-TIME           PIC 9(08).
+
+       FD  EUL01B-IN-FILE.
+       01  EUL01B-IN-REC.
+           05  EUL01B-IN-ANSWER        PIC 9(8).
+           05  EUL01B-IN-PAD           PIC X(02).
+           05  EUL01B-IN-DURATION      PIC 9(7).
+
+       FD  EUL02-IN-FILE.
+       01  EUL02-IN-REC.
+           05  EUL02-IN-ANSWER         PIC 9(8).
+           05  EUL02-IN-PAD            PIC X(02).
+           05  EUL02-IN-DURATION       PIC 9(7).
+
+       FD  EUL03-IN-FILE.
+       01  EUL03-IN-REC.
+           05  EUL03-IN-INPUT-N        PIC 9(13).
+           05  EUL03-IN-PAD            PIC X(02).
+           05  EUL03-IN-ANSWER         PIC 9(13).
+
+       FD  RECON-FILE.
+       01  RECON-REC.
+           05  RECON-PROGRAM-NAME      PIC X(10).
+           05  RECON-PAD-1             PIC X(02).
+           05  RECON-EXPECTED          PIC 9(13).
+           05  RECON-PAD-2             PIC X(02).
+           05  RECON-ACTUAL            PIC 9(13).
+           05  RECON-PAD-3             PIC X(02).
+           05  RECON-STATUS            PIC X(04).
+
+       FD  ERRLOG-IN-FILE.
+       COPY ERRLOG.
+
+       FD  EUL03-EXC-FILE.
+       01  EXC-IN-REC.
+           05  EXC-IN-INPUT-REC        PIC X(13).
+           05  EXC-IN-PAD              PIC X(02).
+           05  EXC-IN-REASON           PIC X(40).
+
+       FD  DASHBOARD-FILE.
+       01  DASH-REC.
+           05  DASH-LABEL              PIC X(20).
+           05  DASH-PAD-1              PIC X(02).
+           05  DASH-VALUE              PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY CTLTOTAL.
+       COPY TIMING.
+
+      *    job-step commands, one per Euler program - each one changes
+      *    to that program's own directory first and runs it from
+      *    there, the same way an operator would run a job step out of
+      *    its own program library, so its output files land next to
+      *    its source. Euler03's step also stages a fresh copy of the
+      *    shipped sample input next to it before running. Euler01_b's
+      *    step needs COB_LIBRARY_PATH to include Cobol/Shared so it
+      *    can resolve the separately compiled SEQSUM module; that is
+      *    set up in this job's environment before EULDRV is run, the
+      *    same way a STEPLIB would be set up for a JCL job.
+       01  CMD-EULER01      PIC X(60)
+               VALUE "cd Cobol/Euler01 && ./Euler01".
+       01  CMD-EULER01B     PIC X(60)
+               VALUE "cd Cobol/Euler01 && ./Euler01_b".
+       01  EUL01B-LIBRARY-PATH PIC X(20)
+               VALUE "../../Cobol/Shared".
+       01  CMD-EULER02      PIC X(60)
+               VALUE "cd Cobol/Euler02 && ./Euler02".
+       01  CMD-EULER03-STAGE PIC X(60)
+               VALUE "cd Cobol/Euler03 && cp ../../Data/EUL03IN .".
+       01  CMD-EULER03      PIC X(60)
+               VALUE "cd Cobol/Euler03 && ./Euler03".
+
+       01  TBL-IDX           PIC 9(2) COMP VALUE 0.
+       01  FAIL-COUNT        PIC 9(2) COMP VALUE 0.
+       01  FAIL-COUNT-DISP   PIC 9(1) VALUE 0.
+
+       01  CHECK-PROGRAM-NAME   PIC X(10) VALUE SPACES.
+       01  CHECK-ACTUAL-ANSWER  PIC 9(13) VALUE 0.
+       01  CHECK-EXPECTED-ANSWER PIC 9(13) VALUE 0.
+       01  RECON-RESULT         PIC X(04) VALUE SPACES.
+
+       01  EUL03-EOF-SWITCH     PIC X(01) VALUE 'N'.
+           88  EUL03-END-OF-FILE         VALUE 'Y'.
+       01  EUL03-LAST-ANSWER    PIC 9(13) VALUE 0.
+
+      *    per-program dashboard status, captured right after each job
+      *    step's own reconciliation row is written, since RECON-RESULT
+      *    itself gets overwritten by the next job step.
+       01  DASH-EULER01-STATUS  PIC X(04) VALUE SPACES.
+       01  DASH-EULER01B-STATUS PIC X(04) VALUE SPACES.
+       01  DASH-EULER02-STATUS  PIC X(04) VALUE SPACES.
+       01  DASH-EULER03-STATUS  PIC X(04) VALUE SPACES.
+       01  DASH-SUITE-STATUS    PIC X(04) VALUE SPACES.
+
+       01  EUL01-IN-STATUS      PIC X(02) VALUE SPACES.
+       01  EUL01B-IN-STATUS     PIC X(02) VALUE SPACES.
+       01  EUL02-IN-STATUS      PIC X(02) VALUE SPACES.
+       01  EUL03-IN-STATUS      PIC X(02) VALUE SPACES.
+       01  ERRLOG-IN-STATUS     PIC X(02) VALUE SPACES.
+       01  EXC-COUNT-DASH       PIC 9(06) COMP VALUE 0.
+       01  ERR-COUNT-DASH       PIC 9(06) COMP VALUE 0.
+       01  EXC-COUNT-DISP       PIC ZZZZZ9.
+       01  ERR-COUNT-DISP       PIC ZZZZZ9.
+
+       01  EXC-EOF-SWITCH       PIC X(01) VALUE 'N'.
+           88  EXC-END-OF-FILE            VALUE 'Y'.
+       01  ERR-EOF-SWITCH       PIC X(01) VALUE 'N'.
+           88  ERR-END-OF-FILE            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM PARA-SET-BATCH-RUN-ID.
+
+           OPEN OUTPUT RECON-FILE.
+
+           PERFORM PARA-RUN-EULER01.
+           PERFORM PARA-RUN-EULER01B.
+           PERFORM PARA-RUN-EULER02.
+           PERFORM PARA-RUN-EULER03.
+
+           CLOSE RECON-FILE.
+
+           PERFORM PARA-BUILD-DASHBOARD.
+
+           MOVE FAIL-COUNT TO FAIL-COUNT-DISP.
+           MOVE EXC-COUNT-DASH TO EXC-COUNT-DISP.
+           MOVE ERR-COUNT-DASH TO ERR-COUNT-DISP.
+           DISPLAY "Reconciliation complete - " FAIL-COUNT-DISP
+               " of 4 programs failed control-total check".
+           DISPLAY "Euler03 exceptions: " EXC-COUNT-DISP
+               "   Overflow errors this run: " ERR-COUNT-DISP.
+           DISPLAY "Suite status: " DASH-SUITE-STATUS.
+
+           STOP RUN.
+
+      *    builds one batch-run ID from this job's own start timestamp
+      *    and exports it to the environment so every job step's own
+      *    PARA-AUDIT-STAMP picks up the same ID for its JOBLOG row.
+           PARA-SET-BATCH-RUN-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-DATE-DATA TO AUDIT-BATCH-RUN-ID.
+           SET ENVIRONMENT "BATCH_RUN_ID" TO AUDIT-BATCH-RUN-ID.
+
+      *    runs Euler01 as a job step and reconciles its answer. A
+      *    job step that never produces its output file reconciles as
+      *    a plain FAIL row instead of aborting the whole driver.
+           PARA-RUN-EULER01.
+           CALL "SYSTEM" USING CMD-EULER01.
+
+           MOVE "Euler01" TO CHECK-PROGRAM-NAME.
+           OPEN INPUT EUL01-IN-FILE.
+           IF EUL01-IN-STATUS = "00"
+               READ EUL01-IN-FILE
+               CLOSE EUL01-IN-FILE
+               MOVE EUL01-IN-ANSWER TO CHECK-ACTUAL-ANSWER
+               PERFORM PARA-SEARCH-TABLE
+           ELSE
+               MOVE 0 TO CHECK-ACTUAL-ANSWER
+               MOVE 0 TO CHECK-EXPECTED-ANSWER
+               MOVE "FAIL" TO RECON-RESULT
+           END-IF.
+           PERFORM PARA-WRITE-RECON-ROW.
+           MOVE RECON-RESULT TO DASH-EULER01-STATUS.
+
+      *    runs Euler01_b as a job step and reconciles its answer.
+      *    COB_LIBRARY_PATH is exported into this job's own environment
+      *    first so the job step can resolve the separately compiled
+      *    SEQSUM module, the same way a STEPLIB would be set up for a
+      *    JCL job, rather than relying on it already being set outside
+      *    this job.
+           PARA-RUN-EULER01B.
+           SET ENVIRONMENT "COB_LIBRARY_PATH" TO EUL01B-LIBRARY-PATH.
+           CALL "SYSTEM" USING CMD-EULER01B.
+
+           MOVE "Euler01_b" TO CHECK-PROGRAM-NAME.
+           OPEN INPUT EUL01B-IN-FILE.
+           IF EUL01B-IN-STATUS = "00"
+               READ EUL01B-IN-FILE
+               CLOSE EUL01B-IN-FILE
+               MOVE EUL01B-IN-ANSWER TO CHECK-ACTUAL-ANSWER
+               PERFORM PARA-SEARCH-TABLE
+           ELSE
+               MOVE 0 TO CHECK-ACTUAL-ANSWER
+               MOVE 0 TO CHECK-EXPECTED-ANSWER
+               MOVE "FAIL" TO RECON-RESULT
+           END-IF.
+           PERFORM PARA-WRITE-RECON-ROW.
+           MOVE RECON-RESULT TO DASH-EULER01B-STATUS.
+
+      *    runs Euler02 as a job step and reconciles its answer.
+           PARA-RUN-EULER02.
+           CALL "SYSTEM" USING CMD-EULER02.
+
+           MOVE "Euler02" TO CHECK-PROGRAM-NAME.
+           OPEN INPUT EUL02-IN-FILE.
+           IF EUL02-IN-STATUS = "00"
+               READ EUL02-IN-FILE
+               CLOSE EUL02-IN-FILE
+               MOVE EUL02-IN-ANSWER TO CHECK-ACTUAL-ANSWER
+               PERFORM PARA-SEARCH-TABLE
+           ELSE
+               MOVE 0 TO CHECK-ACTUAL-ANSWER
+               MOVE 0 TO CHECK-EXPECTED-ANSWER
+               MOVE "FAIL" TO RECON-RESULT
+           END-IF.
+           PERFORM PARA-WRITE-RECON-ROW.
+           MOVE RECON-RESULT TO DASH-EULER02-STATUS.
+
+      *    runs Euler03 as a job step and reconciles its answer. Its
+      *    results file carries one row per input number, so the last
+      *    row read (matching the last record of its own input file)
+      *    is the one checked, same as the program's own "Answer:"
+      *    display.
+           PARA-RUN-EULER03.
+           CALL "SYSTEM" USING CMD-EULER03-STAGE.
+           CALL "SYSTEM" USING CMD-EULER03.
+
+           MOVE "Euler03" TO CHECK-PROGRAM-NAME.
+           OPEN INPUT EUL03-IN-FILE.
+           IF EUL03-IN-STATUS = "00"
+               MOVE 'N' TO EUL03-EOF-SWITCH
+               PERFORM PARA-READ-EUL03 WITH TEST BEFORE
+                   UNTIL EUL03-END-OF-FILE
+               CLOSE EUL03-IN-FILE
+               MOVE EUL03-LAST-ANSWER TO CHECK-ACTUAL-ANSWER
+               PERFORM PARA-SEARCH-TABLE
+           ELSE
+               MOVE 0 TO CHECK-ACTUAL-ANSWER
+               MOVE 0 TO CHECK-EXPECTED-ANSWER
+               MOVE "FAIL" TO RECON-RESULT
+           END-IF.
+           PERFORM PARA-WRITE-RECON-ROW.
+           MOVE RECON-RESULT TO DASH-EULER03-STATUS.
+
+           PARA-READ-EUL03.
+           READ EUL03-IN-FILE
+               AT END
+                   SET EUL03-END-OF-FILE TO TRUE
+           END-READ.
+           IF NOT EUL03-END-OF-FILE
+               MOVE EUL03-IN-ANSWER TO EUL03-LAST-ANSWER
+           END-IF.
+
+      *    looks CHECK-PROGRAM-NAME up in the control-totals table and
+      *    sets RECON-RESULT to PASS, FAIL or ???? (program not found
+      *    in the table).
+           PARA-SEARCH-TABLE.
+           MOVE "????" TO RECON-RESULT.
+           MOVE 0 TO CHECK-EXPECTED-ANSWER.
+           MOVE 1 TO TBL-IDX.
+           PERFORM PARA-SEARCH-ONE WITH TEST BEFORE
+               UNTIL TBL-IDX > 4 OR RECON-RESULT NOT = "????".
+
+           PARA-SEARCH-ONE.
+           IF CTL-PROGRAM-NAME (TBL-IDX) = CHECK-PROGRAM-NAME
+               MOVE CTL-EXPECTED-ANSWER (TBL-IDX)
+                   TO CHECK-EXPECTED-ANSWER
+               IF CHECK-ACTUAL-ANSWER = CTL-EXPECTED-ANSWER (TBL-IDX)
+                   MOVE "PASS" TO RECON-RESULT
+               ELSE
+                   MOVE "FAIL" TO RECON-RESULT
+               END-IF
+           ELSE
+               ADD 1 TO TBL-IDX
+           END-IF.
+
+      *    writes one reconciliation row and tallies failures.
+           PARA-WRITE-RECON-ROW.
+           MOVE CHECK-PROGRAM-NAME TO RECON-PROGRAM-NAME.
+           MOVE SPACES TO RECON-PAD-1.
+           MOVE CHECK-EXPECTED-ANSWER TO RECON-EXPECTED.
+           MOVE SPACES TO RECON-PAD-2.
+           MOVE CHECK-ACTUAL-ANSWER TO RECON-ACTUAL.
+           MOVE SPACES TO RECON-PAD-3.
+           MOVE RECON-RESULT TO RECON-STATUS.
+           WRITE RECON-REC.
+
+           IF RECON-RESULT NOT = "PASS"
+               ADD 1 TO FAIL-COUNT
+           END-IF.
+
+      *    writes the end-of-suite dashboard: one row per program's
+      *    control-total status, the Euler03 exception count, the
+      *    overflow-error count for this run, and an overall suite
+      *    status that only passes if every program passed and neither
+      *    count is above zero.
+           PARA-BUILD-DASHBOARD.
+           PERFORM PARA-COUNT-EXCEPTIONS.
+           PERFORM PARA-COUNT-BATCH-ERRORS.
+
+           IF FAIL-COUNT = 0 AND EXC-COUNT-DASH = 0
+                   AND ERR-COUNT-DASH = 0
+               MOVE "PASS" TO DASH-SUITE-STATUS
+           ELSE
+               MOVE "FAIL" TO DASH-SUITE-STATUS
+           END-IF.
+
+           OPEN OUTPUT DASHBOARD-FILE.
+
+           MOVE "EULER01" TO DASH-LABEL.
+           MOVE SPACES TO DASH-PAD-1.
+           MOVE DASH-EULER01-STATUS TO DASH-VALUE.
+           WRITE DASH-REC.
+
+           MOVE "EULER01_B" TO DASH-LABEL.
+           MOVE SPACES TO DASH-PAD-1.
+           MOVE DASH-EULER01B-STATUS TO DASH-VALUE.
+           WRITE DASH-REC.
+
+           MOVE "EULER02" TO DASH-LABEL.
+           MOVE SPACES TO DASH-PAD-1.
+           MOVE DASH-EULER02-STATUS TO DASH-VALUE.
+           WRITE DASH-REC.
+
+           MOVE "EULER03" TO DASH-LABEL.
+           MOVE SPACES TO DASH-PAD-1.
+           MOVE DASH-EULER03-STATUS TO DASH-VALUE.
+           WRITE DASH-REC.
+
+           MOVE "EUL03 EXCEPTIONS" TO DASH-LABEL.
+           MOVE SPACES TO DASH-PAD-1.
+           MOVE EXC-COUNT-DASH TO DASH-VALUE.
+           WRITE DASH-REC.
+
+           MOVE "OVERFLOW ERRORS" TO DASH-LABEL.
+           MOVE SPACES TO DASH-PAD-1.
+           MOVE ERR-COUNT-DASH TO DASH-VALUE.
+           WRITE DASH-REC.
+
+           MOVE "SUITE STATUS" TO DASH-LABEL.
+           MOVE SPACES TO DASH-PAD-1.
+           MOVE DASH-SUITE-STATUS TO DASH-VALUE.
+           WRITE DASH-REC.
+
+           CLOSE DASHBOARD-FILE.
+
+      *    counts every row currently in Euler03's exception report -
+      *    that file is rewritten with OPEN OUTPUT on every Euler03 run,
+      *    so a plain row count already reflects only this driver run.
+           PARA-COUNT-EXCEPTIONS.
+           MOVE 0 TO EXC-COUNT-DASH.
+           OPEN INPUT EUL03-EXC-FILE.
+           MOVE 'N' TO EXC-EOF-SWITCH.
+           PERFORM PARA-READ-EXC WITH TEST BEFORE
+               UNTIL EXC-END-OF-FILE.
+           CLOSE EUL03-EXC-FILE.
+
+           PARA-READ-EXC.
+           READ EUL03-EXC-FILE
+               AT END
+                   SET EXC-END-OF-FILE TO TRUE
+           END-READ.
+           IF NOT EXC-END-OF-FILE
+               ADD 1 TO EXC-COUNT-DASH
+           END-IF.
+
+      *    counts ERRLOG rows stamped with this run's own batch-run ID.
+      *    ERRLOG is append-only across every run ever, so unlike the
+      *    exception file, a plain row count would include errors from
+      *    earlier runs - the batch-run-ID match scopes it to this run.
+      *    The file may not exist yet on a fresh checkout, so the whole
+      *    count is skipped rather than attempted when OPEN fails.
+           PARA-COUNT-BATCH-ERRORS.
+           MOVE 0 TO ERR-COUNT-DASH.
+           OPEN INPUT ERRLOG-IN-FILE.
+           IF ERRLOG-IN-STATUS = "00"
+               MOVE 'N' TO ERR-EOF-SWITCH
+               PERFORM PARA-READ-ERRLOG WITH TEST BEFORE
+                   UNTIL ERR-END-OF-FILE
+               CLOSE ERRLOG-IN-FILE
+           END-IF.
+
+           PARA-READ-ERRLOG.
+           READ ERRLOG-IN-FILE
+               AT END
+                   SET ERR-END-OF-FILE TO TRUE
+           END-READ.
+           IF NOT ERR-END-OF-FILE
+               IF ERRLOG-BATCH-RUN-ID = AUDIT-BATCH-RUN-ID
+                   ADD 1 TO ERR-COUNT-DASH
+               END-IF
+           END-IF.
+
+       END PROGRAM EULDRV.
