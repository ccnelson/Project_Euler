@@ -2,79 +2,494 @@
       * The prime factors of 13195 are 5, 7, 13 and 29.
       * What is the largest prime factor of the number 600851475143
       * (Answer = 6857)
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  START-TIME/END-TIME now use the full HH:MM:SS of
+      *             WS-CURRENT-DATE-DATA (not just the 2-digit hundredths
+      *             field), so DURATION no longer wraps when a run
+      *             crosses a second boundary - important here since
+      *             factoring larger numbers can take more than 1 second.
+      * 2026-08-09  Every prime factor and its multiplicity is now
+      *             written to FACTOR-FILE as the trial-division loops
+      *             strip it out, not just the final largest-prime
+      *             headline number.
+      * 2026-08-09  Turned into a batch job: INPUT-FILE supplies one
+      *             NNNNNNNNNNNNN number per record, factored in turn,
+      *             with one row per input written to RESULTS-FILE and
+      *             FACT-INPUT-N added to FACTOR-FILE so its rows can be
+      *             grouped back to the input number they came from.
+      *             FANSWER/the "Answer:" display still reflect the last
+      *             record processed, which is 600851475143 in the
+      *             shipped EUL03IN so the single-number answer quoted
+      *             above still matches for control-total reconciliation.
+      * 2026-08-09  Each run now appends a row to the shared JOBLOG
+      *             run-history file, same as Euler01/Euler01_b/Euler02,
+      *             carrying the last record's answer since that's what
+      *             the "Answer:" display and control-total check use.
+      * 2026-08-09  A number supplied on the command line is now
+      *             factored directly instead of reading EUL03IN, so
+      *             an operator can get a one-off answer without
+      *             building a batch input file first. Batch mode is
+      *             unchanged and is still what runs when no parameter
+      *             card is given.
+      * 2026-08-09  A parameter card that is supplied but isn't
+      *             numeric, or parses to zero, is now rejected with a
+      *             DISPLAY and a clean STOP RUN instead of silently
+      *             falling back to batch mode - that fallback was
+      *             meant for no card at all, not a bad one.
+      * 2026-08-09  The trial-division increment is now guarded with
+      *             ON SIZE ERROR; an overflow (an input too large to
+      *             finish factoring within DIV's width) is logged to
+      *             the shared ERRLOG file and the run stops rather
+      *             than writing a corrupted RESULTS-FILE row.
+      * 2026-08-09  A batch record that isn't numeric, or a number
+      *             below 2 with no prime factors to report, is now
+      *             written to a new EUL03EXC exception file instead
+      *             of RESULTS-FILE/FACTOR-FILE, and the batch carries
+      *             on to the next record.
+      * 2026-08-09  Added a self-check against the shared CTLTOTAL
+      *             table, same control total the driver job already
+      *             reconciles against. Only meaningful when the last
+      *             number processed is the canonical 600851475143 the
+      *             control total was computed from - any other number
+      *             (an arbitrary command-line target, or a batch file
+      *             that doesn't end in that record) legitimately ends
+      *             in a different answer, so the check reports N/A
+      *             rather than a false FAIL in that case.
+      * 2026-08-09  START-TIME/END-TIME/DURATION/WS-CURRENT-DATE-DATA
+      *             now come from the shared TIMING copybook instead
+      *             of being declared locally, and every run picks up
+      *             an operator ID and batch-run ID that JOBLOG now
+      *             carries alongside the rest of the run's audit
+      *             trail.
+      * 2026-08-09  ERRLOG rows now carry the same batch-run ID JOBLOG
+      *             rows do, so the end-of-suite dashboard can scope
+      *             its overflow-error count to the run it just
+      *             reconciled.
+      * 2026-08-09  AUDIT-BATCH-RUN-ID (TIMING.cpy) widened to carry the
+      *             full date+time group instead of being truncated to
+      *             just the date and hour, so a standalone run's
+      *             fallback ID stays unique within the hour.
+      * 2026-08-09  PARA-A/PARA-A2 now close their outer IF REM = 0 with
+      *             an explicit END-IF instead of relying on the
+      *             paragraph's trailing period, matching PARA-B and
+      *             every other IF in this file.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "EUL03IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULTS-FILE ASSIGN TO "EUL03RES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FACTOR-FILE ASSIGN TO "EUL03FAC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EUL03EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOBLOG-FILE ASSIGN TO "../../JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOBLOG-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "../../ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  INPUT-FILE.
+       01  INPUT-REC                   PIC X(13).
+
+       FD  RESULTS-FILE.
+       01  RESULTS-REC.
+           05  RES-INPUT-N             PIC 9(13).
+           05  RES-PAD                 PIC X(02).
+           05  RES-FANSWER             PIC 9(13).
+
+       FD  FACTOR-FILE.
+       01  FACTOR-REC.
+           05  FACT-INPUT-N            PIC 9(13).
+           05  FACT-PAD-1              PIC X(02).
+           05  FACT-VALUE              PIC 9(13).
+           05  FACT-PAD-2              PIC X(02).
+           05  FACT-MULT               PIC 9(04).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC.
+           05  EXC-INPUT-REC           PIC X(13).
+           05  EXC-PAD                 PIC X(02).
+           05  EXC-REASON              PIC X(40).
+
+       FD  JOBLOG-FILE.
+           COPY JOBLOG.
+
+       FD  ERROR-LOG-FILE.
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
+       COPY CTLTOTAL.
 
-       01  N           PIC 9(13) VALUE 600851475143.
-       01  DIV         PIC 9(8) VALUE 3.
+       01  JOBLOG-STATUS    PIC X(02) VALUE SPACES.
+       01  ERRLOG-STATUS    PIC X(02) VALUE SPACES.
+
+       01  OVERFLOW-SWITCH  PIC X(01) VALUE 'N'.
+           88  OVERFLOW-DETECTED       VALUE 'Y'.
+
+      *    control-total self-check against CTLTOTAL.cpy.
+       01  CHECK-IDX        PIC 9(2) COMP VALUE 0.
+       01  CHECK-RESULT     PIC X(04) VALUE SPACES.
+       01  CHECK-CANON-N    PIC 9(13) VALUE 600851475143.
+
+       01  N           PIC 9(13) VALUE 0.
+       01  ORIG-N      PIC 9(13) VALUE 0.
+       01  DIV         PIC 9(8) VALUE 5.
        01  FANSWER     PIC 9(13) VALUE 0.
        01  NSQRT       PIC 9(8) VALUE 0.
 
+      *    after 2 and 3 are stripped out, every remaining factor is
+      *    of the form 6k+1 or 6k-1, so PARA-B's trial divisor only
+      *    has to visit those candidates - this 2,4 wheel skips the
+      *    two out of every three odd DIVs that are multiples of 3.
+       01  WHEEL-INCREMENT  PIC 9(1) VALUE 2.
+
        01  RES         PIC 9(13) VALUE 0.
        01  REM         PIC 9(13) VALUE 0.
 
-       01  START-TIME      PIC 9(2) VALUE 0.
-       01  END-TIME        PIC 9(2) VALUE 0.
-       01  DURATION        PIC 9(2) VALUE 0.
-
-       01  WS-CURRENT-DATE-DATA.
-           05  WS-CURRENT-DATE.
-               10  WS-CURRENT-YEAR         PIC 9(04).
-               10  WS-CURRENT-MONTH        PIC 9(02).
-               10  WS-CURRENT-DAY          PIC 9(02).
-           05  WS-CURRENT-TIME.
-               10  WS-CURRENT-HOURS        PIC 9(02).
-               10  WS-CURRENT-MINUTE       PIC 9(02).
-               10  WS-CURRENT-SECOND       PIC 9(02).
-               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+      *    running multiplicity of whichever factor PARA-A/PARA-B are
+      *    currently stripping out, and the value that belongs to it.
+       01  CURRENT-FACTOR   PIC 9(13) VALUE 0.
+       01  FACTOR-COUNT     PIC 9(04) VALUE 0.
+
+       01  RECORD-COUNT     PIC 9(06) VALUE 0.
+       01  EXC-COUNT        PIC 9(06) VALUE 0.
+
+       01  EOF-SWITCH       PIC X(01) VALUE 'N'.
+           88  END-OF-INPUT            VALUE 'Y'.
+
+      *    parameter-card field - a single number to factor, taken
+      *    from the command line in place of the batch input file.
+       01  PARM-CARD        PIC X(32) VALUE SPACES.
+       01  PARM-N           PIC 9(13) VALUE 0.
+       01  CMD-LINE-SWITCH  PIC X(01) VALUE 'N'.
+           88  CMD-LINE-N-SUPPLIED     VALUE 'Y'.
+
+       COPY TIMING.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
-             SET START-TIME TO WS-CURRENT-MILLISECONDS.
+           PERFORM PARA-PARMS.
+           PERFORM PARA-AUDIT-STAMP.
 
-           COMPUTE NSQRT = FUNCTION SQRT (N).
+           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA.
+           COMPUTE START-TIME =
+               ((WS-CURRENT-HOURS * 3600) + (WS-CURRENT-MINUTE * 60)
+                 + WS-CURRENT-SECOND) * 100 + WS-CURRENT-MILLISECONDS.
 
-           DIVIDE N BY 2 GIVING RES REMAINDER REM.
-           IF REM = 0 THEN
-               PERFORM PARA-A WITH TEST BEFORE UNTIL REM>0 OR N<=1
+           OPEN OUTPUT RESULTS-FILE.
+           OPEN OUTPUT FACTOR-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+
+           IF CMD-LINE-N-SUPPLIED
+               MOVE PARM-N TO N
+               MOVE N TO ORIG-N
+               PERFORM PARA-FACTOR-N
+               ADD 1 TO RECORD-COUNT
+           ELSE
+               OPEN INPUT INPUT-FILE
+               PERFORM PARA-READ-RECORD
+               PERFORM PARA-PROCESS-RECORD WITH TEST BEFORE
+                   UNTIL END-OF-INPUT OR OVERFLOW-DETECTED
+               CLOSE INPUT-FILE
            END-IF.
 
-           PERFORM PARA-B WITH TEST BEFORE UNTIL N<=1 OR DIV>NSQRT.
+           CLOSE RESULTS-FILE.
+           CLOSE FACTOR-FILE.
+           CLOSE EXCEPTION-FILE.
+
+           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA.
+           COMPUTE END-TIME =
+               ((WS-CURRENT-HOURS * 3600) + (WS-CURRENT-MINUTE * 60)
+                 + WS-CURRENT-SECOND) * 100 + WS-CURRENT-MILLISECONDS.
+
+           SUBTRACT START-TIME FROM END-TIME GIVING DURATION.
 
-           IF N = 1 THEN
-               SET FANSWER TO DIV
+           IF OVERFLOW-DETECTED
+               DISPLAY "Euler03 aborted - overflow, see ERRLOG"
            ELSE
-               SET FANSWER TO N
+               DISPLAY "Records processed: " RECORD-COUNT
+               DISPLAY "Exceptions logged: " EXC-COUNT
+               DISPLAY "Answer:    " FANSWER
+               DISPLAY "Duration:  " DURATION " centiseconds"
+               PERFORM PARA-CHECK-CONTROL-TOTAL
+               DISPLAY "Control total check: " CHECK-RESULT
+               PERFORM PARA-JOBLOG
            END-IF.
 
-           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
-             SET END-TIME TO WS-CURRENT-MILLISECONDS.
+           STOP RUN.
 
-           DISPLAY "Answer:    " FANSWER.
-           DISPLAY "Duration:  " DURATION "ms".
+      *    reads the upper-limit parameter card from the command line;
+      *    a blank card leaves batch mode in effect, reading EUL03IN
+      *    instead. A card that was supplied is expected to be a
+      *    positive number - anything else is a bad parameter, not
+      *    "no parameter", so it is rejected outright.
+           PARA-PARMS.
+           ACCEPT PARM-CARD FROM COMMAND-LINE.
+           IF PARM-CARD NOT = SPACES
+               IF FUNCTION TRIM (PARM-CARD) IS NOT NUMERIC
+                   DISPLAY "Euler03: parameter '"
+                       FUNCTION TRIM (PARM-CARD)
+                       "' is not numeric"
+                   STOP RUN
+               END-IF
+               UNSTRING PARM-CARD DELIMITED BY ALL SPACE INTO PARM-N
+               IF PARM-N = 0
+                   DISPLAY "Euler03: parameter must not be zero"
+                   STOP RUN
+               END-IF
+               SET CMD-LINE-N-SUPPLIED TO TRUE
+           END-IF.
 
-           STOP RUN.
+      *    picks up the operator ID and batch-run ID from the
+      *    environment, falling back to UNKNOWN and a timestamp-built
+      *    ID for a standalone run where neither is set.
+           PARA-AUDIT-STAMP.
+           ACCEPT AUDIT-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID".
+           IF AUDIT-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO AUDIT-OPERATOR-ID
+           END-IF.
+
+           ACCEPT AUDIT-BATCH-RUN-ID FROM ENVIRONMENT "BATCH_RUN_ID".
+           IF AUDIT-BATCH-RUN-ID = SPACES
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+               MOVE WS-CURRENT-DATE-DATA TO AUDIT-BATCH-RUN-ID
+           END-IF.
+
+      *    reads the next NNNNNNNNNNNNN record from the input queue.
+           PARA-READ-RECORD.
+           READ INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+           END-READ.
+
+      *    factors one input number end to end and logs its result; a
+      *    record that isn't numeric can't be factored at all, so it
+      *    goes straight to the exception file instead.
+           PARA-PROCESS-RECORD.
+           IF FUNCTION TRIM (INPUT-REC) IS NOT NUMERIC
+               MOVE INPUT-REC TO EXC-INPUT-REC
+               MOVE "Non-numeric input record" TO EXC-REASON
+               PERFORM PARA-WRITE-EXCEPTION
+           ELSE
+               MOVE INPUT-REC TO N
+               MOVE N TO ORIG-N
+               PERFORM PARA-FACTOR-N
+           END-IF.
+           ADD 1 TO RECORD-COUNT.
+           PERFORM PARA-READ-RECORD.
+
+      *    factors ORIG-N (already moved into N) and writes its
+      *    results, regardless of whether N came from the batch
+      *    input file or the command line. A number below 2 has no
+      *    prime factors to report, so it goes to the exception file
+      *    instead of RESULTS-FILE/FACTOR-FILE.
+           PARA-FACTOR-N.
+           IF N < 2
+               MOVE ORIG-N TO EXC-INPUT-REC
+               MOVE "Degenerate input - no prime factors" TO EXC-REASON
+               PERFORM PARA-WRITE-EXCEPTION
+           ELSE
+               MOVE 0 TO FACTOR-COUNT
+               MOVE 0 TO FANSWER
+               MOVE 2 TO WHEEL-INCREMENT
+
+               COMPUTE NSQRT = FUNCTION SQRT (N)
+
+               DIVIDE N BY 2 GIVING RES REMAINDER REM
+               IF REM = 0 THEN
+                   PERFORM PARA-A WITH TEST BEFORE UNTIL REM>0 OR N<=1
+                   IF FACTOR-COUNT > 0
+                       MOVE 2 TO CURRENT-FACTOR
+                       PERFORM PARA-WRITE-FACTOR
+                   END-IF
+               END-IF
+
+               IF N > 1
+                   DIVIDE N BY 3 GIVING RES REMAINDER REM
+                   IF REM = 0 THEN
+                       PERFORM PARA-A2 WITH TEST BEFORE UNTIL REM>0 OR N<=1
+                       IF FACTOR-COUNT > 0
+                           MOVE 3 TO CURRENT-FACTOR
+                           PERFORM PARA-WRITE-FACTOR
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF N > 1
+                   MOVE 5 TO DIV
+               END-IF
+
+               PERFORM PARA-B WITH TEST BEFORE
+                   UNTIL N<=1 OR DIV>NSQRT OR OVERFLOW-DETECTED
+               IF FACTOR-COUNT > 0
+                   MOVE DIV TO CURRENT-FACTOR
+                   PERFORM PARA-WRITE-FACTOR
+               END-IF
+
+               IF NOT OVERFLOW-DETECTED
+                   IF N = 1 THEN
+                       SET FANSWER TO DIV
+                   ELSE
+                       SET FANSWER TO N
+                       MOVE N TO CURRENT-FACTOR
+                       MOVE 1 TO FACTOR-COUNT
+                       PERFORM PARA-WRITE-FACTOR
+                   END-IF
+                   PERFORM PARA-WRITE-RESULT
+               END-IF
+           END-IF.
 
            PARA-A.
            DIVIDE N BY 2 GIVING RES REMAINDER REM.
            IF REM = 0 THEN
                COMPUTE N = N / 2
-           IF N = 1 THEN
-               SET DIV TO 2
+               ADD 1 TO FACTOR-COUNT
+               IF N = 1 THEN
+                   SET DIV TO 2
+               END-IF
+           END-IF.
+
+      *    strips out factor 3 the same way PARA-A strips out factor
+      *    2, so PARA-B's wheel only has to start from 5.
+           PARA-A2.
+           DIVIDE N BY 3 GIVING RES REMAINDER REM.
+           IF REM = 0 THEN
+               COMPUTE N = N / 3
+               ADD 1 TO FACTOR-COUNT
+               IF N = 1 THEN
+                   SET DIV TO 3
+               END-IF
            END-IF.
 
+      *    trial-divides by the 2,4 wheel built around multiples of 6,
+      *    which visits only candidates of the form 6k+-1 - skipping
+      *    every DIV that would otherwise be a multiple of 2 or 3.
            PARA-B.
            DIVIDE N BY DIV GIVING RES REMAINDER REM.
            IF REM = 0 THEN
                COMPUTE N = N / DIV
+               ADD 1 TO FACTOR-COUNT
+           ELSE
+               IF FACTOR-COUNT > 0
+                   MOVE DIV TO CURRENT-FACTOR
+                   PERFORM PARA-WRITE-FACTOR
+               END-IF
+               COMPUTE DIV = DIV + WHEEL-INCREMENT
+                   ON SIZE ERROR
+                       MOVE "DIV overflow in PARA-B"
+                           TO ERRLOG-MESSAGE
+                       PERFORM PARA-LOG-ERROR
+               END-COMPUTE
+               IF WHEEL-INCREMENT = 2
+                   MOVE 4 TO WHEEL-INCREMENT
+               ELSE
+                   MOVE 2 TO WHEEL-INCREMENT
+               END-IF
+           END-IF.
+
+      *    writes one factor/multiplicity pair to FACTOR-FILE and
+      *    resets the running multiplicity counter for the next factor.
+           PARA-WRITE-FACTOR.
+           MOVE ORIG-N TO FACT-INPUT-N.
+           MOVE SPACES TO FACT-PAD-1.
+           MOVE CURRENT-FACTOR TO FACT-VALUE.
+           MOVE SPACES TO FACT-PAD-2.
+           MOVE FACTOR-COUNT TO FACT-MULT.
+           WRITE FACTOR-REC.
+           MOVE 0 TO FACTOR-COUNT.
+
+      *    writes the largest-prime-factor headline row for one input.
+           PARA-WRITE-RESULT.
+           MOVE ORIG-N TO RES-INPUT-N.
+           MOVE SPACES TO RES-PAD.
+           MOVE FANSWER TO RES-FANSWER.
+           WRITE RESULTS-REC.
+
+      *    writes one bad-input record to the exception report and
+      *    counts it, so the batch can carry on to the next record.
+           PARA-WRITE-EXCEPTION.
+           MOVE SPACES TO EXC-PAD.
+           WRITE EXCEPTION-REC.
+           ADD 1 TO EXC-COUNT.
+
+      *    checks FANSWER against this program's entry in the shared
+      *    CTLTOTAL table, but only when ORIG-N (the last number
+      *    processed) is the canonical number that control total was
+      *    computed from - any other number legitimately answers
+      *    differently.
+           PARA-CHECK-CONTROL-TOTAL.
+           IF ORIG-N = CHECK-CANON-N
+               MOVE "????" TO CHECK-RESULT
+               MOVE 1 TO CHECK-IDX
+               PERFORM PARA-CHECK-ONE WITH TEST BEFORE
+                   UNTIL CHECK-IDX > 4 OR CHECK-RESULT NOT = "????"
            ELSE
-               COMPUTE DIV = DIV + 2
+               MOVE "N/A " TO CHECK-RESULT
+           END-IF.
+
+           PARA-CHECK-ONE.
+           IF CTL-PROGRAM-NAME (CHECK-IDX) = "Euler03"
+               IF FANSWER = CTL-EXPECTED-ANSWER (CHECK-IDX)
+                   MOVE "PASS" TO CHECK-RESULT
+               ELSE
+                   MOVE "FAIL" TO CHECK-RESULT
+               END-IF
+           ELSE
+               ADD 1 TO CHECK-IDX
+           END-IF.
+
+      *    appends one row to the shared run-history log. OPEN EXTEND
+      *    fails with a file-status of 35 the first time the log
+      *    doesn't exist yet, in which case it is created with OPEN
+      *    OUTPUT instead.
+           PARA-JOBLOG.
+           OPEN EXTEND JOBLOG-FILE.
+           IF JOBLOG-STATUS = "35"
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           MOVE "Euler03" TO JOBLOG-PROGRAM-NAME.
+           MOVE SPACES TO JOBLOG-PAD-1.
+           MOVE WS-CURRENT-DATE TO JOBLOG-DATE-STAMP.
+           MOVE SPACES TO JOBLOG-PAD-2.
+           MOVE WS-CURRENT-TIME TO JOBLOG-TIME-STAMP.
+           MOVE SPACES TO JOBLOG-PAD-3.
+           MOVE FANSWER TO JOBLOG-ANSWER.
+           MOVE SPACES TO JOBLOG-PAD-4.
+           MOVE DURATION TO JOBLOG-DURATION.
+           MOVE SPACES TO JOBLOG-PAD-5.
+           MOVE AUDIT-OPERATOR-ID TO JOBLOG-OPERATOR-ID.
+           MOVE SPACES TO JOBLOG-PAD-6.
+           MOVE AUDIT-BATCH-RUN-ID TO JOBLOG-BATCH-RUN-ID.
+           WRITE JOBLOG-REC.
+           CLOSE JOBLOG-FILE.
+
+      *    appends one row to the shared error log and sets the
+      *    overflow switch so the caller knows to abandon the run.
+           PARA-LOG-ERROR.
+           SET OVERFLOW-DETECTED TO TRUE.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF ERRLOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
            END-IF.
+           MOVE "Euler03" TO ERRLOG-PROGRAM-NAME.
+           MOVE SPACES TO ERRLOG-PAD-1.
+           MOVE WS-CURRENT-DATE TO ERRLOG-DATE-STAMP.
+           MOVE SPACES TO ERRLOG-PAD-2.
+           MOVE WS-CURRENT-TIME TO ERRLOG-TIME-STAMP.
+           MOVE SPACES TO ERRLOG-PAD-3.
+           MOVE SPACES TO ERRLOG-PAD-4.
+           MOVE AUDIT-BATCH-RUN-ID TO ERRLOG-BATCH-RUN-ID.
+           WRITE ERRLOG-REC.
+           CLOSE ERROR-LOG-FILE.
 
        END PROGRAM Euler03.
