@@ -0,0 +1,29 @@
+      * CTLTOTAL.cpy
+      * control-total table for the nightly driver job's answer
+      * reconciliation - one entry per Euler program, loaded once at
+      * compile time via the classic FILLER/REDEFINES literal table
+      * technique rather than built up at runtime.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  Created for the driver job's reconciliation pass.
+      *             Euler01_b's control total is its own program's
+      *             actual output (232167), not the textbook 233168 -
+      *             Euler01_b computes SUMOFTHREES/FIVES/FIFTEENS with
+      *             an integer-truncating formula that predates this
+      *             change, so its control total has to match what it
+      *             actually produces.
+
+       01  CTL-TOTALS-DATA.
+           05  FILLER                  PIC X(23)
+                   VALUE "Euler01   0000000233168".
+           05  FILLER                  PIC X(23)
+                   VALUE "Euler01_b 0000000232167".
+           05  FILLER                  PIC X(23)
+                   VALUE "Euler02   0000004613732".
+           05  FILLER                  PIC X(23)
+                   VALUE "Euler03   0000000006857".
+
+       01  CTL-TOTALS-TABLE REDEFINES CTL-TOTALS-DATA.
+           05  CTL-ENTRY OCCURS 4 TIMES.
+               10  CTL-PROGRAM-NAME    PIC X(10).
+               10  CTL-EXPECTED-ANSWER PIC 9(13).
