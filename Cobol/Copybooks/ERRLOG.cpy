@@ -0,0 +1,26 @@
+      * ERRLOG.cpy
+      * record layout for the shared error log that every Euler
+      * program appends to when a protected computation overflows,
+      * so an operator can see every arithmetic failure across the
+      * whole suite in one place, the same way JOBLOG collects every
+      * normal run.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  Created.
+      * 2026-08-09  Added ERRLOG-BATCH-RUN-ID, same stamp TIMING.cpy's
+      *             AUDIT-BATCH-RUN-ID already carries onto JOBLOG, so
+      *             the end-of-suite dashboard can tell which overflow
+      *             errors belong to the driver run it just reconciled.
+      * 2026-08-09  ERRLOG-BATCH-RUN-ID widened from PIC X(10) to
+      *             PIC X(16) to match TIMING.cpy's AUDIT-BATCH-RUN-ID.
+
+       01  ERRLOG-REC.
+           05  ERRLOG-PROGRAM-NAME     PIC X(10).
+           05  ERRLOG-PAD-1            PIC X(02).
+           05  ERRLOG-DATE-STAMP       PIC 9(08).
+           05  ERRLOG-PAD-2            PIC X(02).
+           05  ERRLOG-TIME-STAMP       PIC 9(08).
+           05  ERRLOG-PAD-3            PIC X(02).
+           05  ERRLOG-MESSAGE          PIC X(40).
+           05  ERRLOG-PAD-4            PIC X(02).
+           05  ERRLOG-BATCH-RUN-ID     PIC X(16).
