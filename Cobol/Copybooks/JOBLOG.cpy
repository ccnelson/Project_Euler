@@ -0,0 +1,29 @@
+      * JOBLOG.cpy
+      * record layout for the shared run-history log that every Euler
+      * program appends one row to on completion, so an operator (or
+      * the driver job) can see every run of every program without
+      * digging through each program's own output file.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  Created.
+      * 2026-08-09  Added JOBLOG-OPERATOR-ID/JOBLOG-BATCH-RUN-ID so a
+      *             row can be tied back to who ran it and which batch
+      *             run it belongs to, same stamp as TIMING.cpy's
+      *             AUDIT-OPERATOR-ID/AUDIT-BATCH-RUN-ID.
+      * 2026-08-09  JOBLOG-BATCH-RUN-ID widened from PIC X(10) to
+      *             PIC X(16) to match TIMING.cpy's AUDIT-BATCH-RUN-ID.
+
+       01  JOBLOG-REC.
+           05  JOBLOG-PROGRAM-NAME     PIC X(10).
+           05  JOBLOG-PAD-1            PIC X(02).
+           05  JOBLOG-DATE-STAMP       PIC 9(08).
+           05  JOBLOG-PAD-2            PIC X(02).
+           05  JOBLOG-TIME-STAMP       PIC 9(08).
+           05  JOBLOG-PAD-3            PIC X(02).
+           05  JOBLOG-ANSWER           PIC 9(13).
+           05  JOBLOG-PAD-4            PIC X(02).
+           05  JOBLOG-DURATION         PIC 9(07).
+           05  JOBLOG-PAD-5            PIC X(02).
+           05  JOBLOG-OPERATOR-ID      PIC X(08).
+           05  JOBLOG-PAD-6            PIC X(02).
+           05  JOBLOG-BATCH-RUN-ID     PIC X(16).
