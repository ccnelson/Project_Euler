@@ -0,0 +1,43 @@
+      * TIMING.cpy
+      * shared elapsed-time working-storage, plus the operator-ID and
+      * batch-run-ID audit stamp every program now carries through to
+      * JOBLOG - COPYed into WORKING-STORAGE SECTION so elapsed time
+      * is measured the same way everywhere and a JOBLOG row can be
+      * tied back to who ran it and which batch run it belongs to.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  Created, consolidating the START-TIME/END-TIME/
+      *             DURATION/WS-CURRENT-DATE-DATA fields that used to
+      *             be declared identically in every program, and
+      *             adding AUDIT-OPERATOR-ID/AUDIT-BATCH-RUN-ID.
+      * 2026-08-09  AUDIT-BATCH-RUN-ID widened from PIC X(10) to
+      *             PIC X(16) - the fallback MOVE of the full
+      *             WS-CURRENT-DATE-DATA group was left-truncating to
+      *             just YYYYMMDDHH, so two standalone runs in the same
+      *             clock hour (or every job step of the same driver
+      *             run) ended up sharing one batch-run-ID instead of
+      *             each run getting its own.
+
+       01  START-TIME      PIC 9(7) VALUE 0.
+       01  END-TIME        PIC 9(7) VALUE 0.
+       01  DURATION        PIC 9(7) VALUE 0.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(04).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOURS        PIC 9(02).
+               10  WS-CURRENT-MINUTE       PIC 9(02).
+               10  WS-CURRENT-SECOND       PIC 9(02).
+               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+
+      *    who ran this job step, and which batch run (a driver job
+      *    ties all of its steps together under one ID) it belongs
+      *    to. Picked up from the OPERATOR_ID/BATCH_RUN_ID environment
+      *    variables by PARA-AUDIT-STAMP in each program; a standalone
+      *    run with neither set falls back to OPERATOR-ID of UNKNOWN
+      *    and a BATCH-RUN-ID built from its own start timestamp.
+       01  AUDIT-OPERATOR-ID   PIC X(08) VALUE SPACES.
+       01  AUDIT-BATCH-RUN-ID  PIC X(16) VALUE SPACES.
