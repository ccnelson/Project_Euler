@@ -1,45 +1,270 @@
-      * Placeholder
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Euler02.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01  FINALANSWER      PIC 9(8) VALUE 0.
-
-       01  START-TIME      PIC 9(2) VALUE 0.
-       01  END-TIME        PIC 9(2) VALUE 0.
-       01  DURATION        PIC 9(2) VALUE 0.
-
-       01  WS-CURRENT-DATE-DATA.
-           05  WS-CURRENT-DATE.
-               10  WS-CURRENT-YEAR         PIC 9(04).
-               10  WS-CURRENT-MONTH        PIC 9(02).
-               10  WS-CURRENT-DAY          PIC 9(02).
-           05  WS-CURRENT-TIME.
-               10  WS-CURRENT-HOURS        PIC 9(02).
-               10  WS-CURRENT-MINUTE       PIC 9(02).
-               10  WS-CURRENT-SECOND       PIC 9(02).
-               10  WS-CURRENT-MILLISECONDS PIC 9(02).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
-             SET START-TIME TO WS-CURRENT-MILLISECONDS.
-
-
-
-           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
-             SET END-TIME TO WS-CURRENT-MILLISECONDS.
-
-           SUBTRACT END-TIME FROM START-TIME GIVING DURATION.
-
-           DISPLAY "Answer:    " FINALANSWER.
-           DISPLAY "Duration:  " DURATION "ms".
-
-           STOP RUN.
-
-
-       END PROGRAM Euler02.
+      * By considering the terms in the Fibonacci sequence whose values
+      * do not exceed four million, find the sum of the even-valued
+      * terms.
+      * (Answer = 4613732)
+      *
+      * solution walks the Fibonacci sequence term by term (starting
+      * 1, 2, 3, 5, 8, ...) and accumulates the even terms, mirroring
+      * the PARA-A/B/C loop style used in Euler01.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  START-TIME/END-TIME now use the full HH:MM:SS of
+      *             WS-CURRENT-DATE-DATA (not just the 2-digit hundredths
+      *             field), so DURATION no longer wraps when a run
+      *             crosses a second boundary.
+      * 2026-08-09  Implemented the even-Fibonacci-sum logic, with a
+      *             term-listing report file recording each qualifying
+      *             term that contributed to FINALANSWER.
+      * 2026-08-09  Added OUT-ANSWER-FILE so the nightly driver job can
+      *             pick up this program's answer/duration for control-
+      *             total reconciliation, rather than scraping DISPLAY
+      *             output.
+      * 2026-08-09  Every run now appends a row to the shared JOBLOG
+      *             run-history file, same as Euler01/Euler01_b/Euler03.
+      * 2026-08-09  The arithmetic feeding FINALANSWER is now guarded
+      *             with ON SIZE ERROR; an overflow is logged to the
+      *             shared ERRLOG file and the run stops without
+      *             writing OUT-ANSWER-FILE or JOBLOG, since the
+      *             answer can no longer be trusted.
+      * 2026-08-09  EUL02TRM now carries a running-subtotal column
+      *             alongside each qualifying term, so a reviewer can
+      *             see how FINALANSWER built up term by term instead
+      *             of just the final figure.
+      * 2026-08-09  Added a self-check against the shared CTLTOTAL
+      *             table, same control totals the driver job already
+      *             reconciles against, so a standalone run reports
+      *             PASS/FAIL on its own.
+      * 2026-08-09  START-TIME/END-TIME/DURATION/WS-CURRENT-DATE-DATA
+      *             now come from the shared TIMING copybook instead
+      *             of being declared locally, and every run picks up
+      *             an operator ID and batch-run ID that JOBLOG now
+      *             carries alongside the rest of the run's audit
+      *             trail.
+      * 2026-08-09  ERRLOG rows now carry the same batch-run ID JOBLOG
+      *             rows do, so the end-of-suite dashboard can scope
+      *             its overflow-error count to the run it just
+      *             reconciled.
+      * 2026-08-09  AUDIT-BATCH-RUN-ID (TIMING.cpy) widened to carry the
+      *             full date+time group instead of being truncated to
+      *             just the date and hour, so a standalone run's
+      *             fallback ID stays unique within the hour.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Euler02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TERM-FILE ASSIGN TO "EUL02TRM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUT-ANSWER-FILE ASSIGN TO "EUL02OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOBLOG-FILE ASSIGN TO "../../JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOBLOG-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "../../ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TERM-FILE.
+       01  TERM-REC.
+           05  TERM-VALUE              PIC 9(8).
+           05  TERM-PAD-1              PIC X(02).
+           05  TERM-SUBTOTAL           PIC 9(8).
+
+       FD  OUT-ANSWER-FILE.
+       01  OUT-ANSWER-REC.
+           05  OUT-FINALANSWER         PIC 9(8).
+           05  OUT-PAD-1               PIC X(02).
+           05  OUT-DURATION            PIC 9(7).
+
+       FD  JOBLOG-FILE.
+           COPY JOBLOG.
+
+       FD  ERROR-LOG-FILE.
+           COPY ERRLOG.
+
+       WORKING-STORAGE SECTION.
+       COPY CTLTOTAL.
+
+       01  JOBLOG-STATUS    PIC X(02) VALUE SPACES.
+       01  ERRLOG-STATUS    PIC X(02) VALUE SPACES.
+
+       01  OVERFLOW-SWITCH  PIC X(01) VALUE 'N'.
+           88  OVERFLOW-DETECTED       VALUE 'Y'.
+
+      *    control-total self-check against CTLTOTAL.cpy.
+       01  CHECK-IDX        PIC 9(2) COMP VALUE 0.
+       01  CHECK-RESULT     PIC X(04) VALUE SPACES.
+
+       01  FINALANSWER      PIC 9(8) VALUE 0.
+
+       01  FIB-LIMIT        PIC 9(8) VALUE 4000000.
+       01  FIB-PREV         PIC 9(8) VALUE 1.
+       01  FIB-CURR         PIC 9(8) VALUE 2.
+       01  FIB-NEXT         PIC 9(8) VALUE 0.
+       01  FIB-RES          PIC 9(8) VALUE 0.
+       01  FIB-REM          PIC 9(8) VALUE 0.
+
+       COPY TIMING.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM PARA-AUDIT-STAMP.
+
+           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA.
+           COMPUTE START-TIME =
+               ((WS-CURRENT-HOURS * 3600) + (WS-CURRENT-MINUTE * 60)
+                 + WS-CURRENT-SECOND) * 100 + WS-CURRENT-MILLISECONDS.
+
+           OPEN OUTPUT TERM-FILE.
+
+           PERFORM PARA-A WITH TEST BEFORE
+               UNTIL FIB-CURR >= FIB-LIMIT OR OVERFLOW-DETECTED.
+
+           CLOSE TERM-FILE.
+
+           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA.
+           COMPUTE END-TIME =
+               ((WS-CURRENT-HOURS * 3600) + (WS-CURRENT-MINUTE * 60)
+                 + WS-CURRENT-SECOND) * 100 + WS-CURRENT-MILLISECONDS.
+
+           SUBTRACT START-TIME FROM END-TIME GIVING DURATION.
+
+           IF OVERFLOW-DETECTED
+               DISPLAY "Euler02 aborted - overflow, see ERRLOG"
+           ELSE
+               DISPLAY "Answer:    " FINALANSWER
+               DISPLAY "Duration:  " DURATION " centiseconds"
+               PERFORM PARA-CHECK-CONTROL-TOTAL
+               DISPLAY "Control total check: " CHECK-RESULT
+               PERFORM PARA-C
+               PERFORM PARA-JOBLOG
+           END-IF.
+
+           STOP RUN.
+
+      *    walks one Fibonacci term; even terms below FIB-LIMIT are
+      *    added to FINALANSWER and logged to the term-listing file,
+      *    then the sequence is advanced by one term.
+           PARA-A.
+           DIVIDE FIB-CURR BY 2 GIVING FIB-RES REMAINDER FIB-REM.
+           IF FIB-REM = 0
+               ADD FIB-CURR TO FINALANSWER
+                   ON SIZE ERROR
+                       MOVE "FINALANSWER overflow in PARA-A"
+                           TO ERRLOG-MESSAGE
+                       PERFORM PARA-LOG-ERROR
+               END-ADD
+               PERFORM PARA-B
+           END-IF.
+
+           COMPUTE FIB-NEXT = FIB-PREV + FIB-CURR
+               ON SIZE ERROR
+                   MOVE "FIB-NEXT overflow in PARA-A"
+                       TO ERRLOG-MESSAGE
+                   PERFORM PARA-LOG-ERROR
+           END-COMPUTE.
+           MOVE FIB-CURR TO FIB-PREV.
+           MOVE FIB-NEXT TO FIB-CURR.
+
+      *    logs the qualifying term and the running subtotal of
+      *    FINALANSWER after this term was added in, so the term
+      *    file doubles as an audit trail of how the answer built up.
+           PARA-B.
+           MOVE FIB-CURR TO TERM-VALUE.
+           MOVE SPACES TO TERM-PAD-1.
+           MOVE FINALANSWER TO TERM-SUBTOTAL.
+           WRITE TERM-REC.
+
+      *    checks FINALANSWER against this program's entry in the
+      *    shared CTLTOTAL table.
+           PARA-CHECK-CONTROL-TOTAL.
+           MOVE "????" TO CHECK-RESULT.
+           MOVE 1 TO CHECK-IDX.
+           PERFORM PARA-CHECK-ONE WITH TEST BEFORE
+               UNTIL CHECK-IDX > 4 OR CHECK-RESULT NOT = "????".
+
+           PARA-CHECK-ONE.
+           IF CTL-PROGRAM-NAME (CHECK-IDX) = "Euler02"
+               IF FINALANSWER = CTL-EXPECTED-ANSWER (CHECK-IDX)
+                   MOVE "PASS" TO CHECK-RESULT
+               ELSE
+                   MOVE "FAIL" TO CHECK-RESULT
+               END-IF
+           ELSE
+               ADD 1 TO CHECK-IDX
+           END-IF.
+
+      *    picks up the operator ID and batch-run ID from the
+      *    environment, falling back to UNKNOWN and a timestamp-built
+      *    ID for a standalone run where neither is set.
+           PARA-AUDIT-STAMP.
+           ACCEPT AUDIT-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID".
+           IF AUDIT-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO AUDIT-OPERATOR-ID
+           END-IF.
+
+           ACCEPT AUDIT-BATCH-RUN-ID FROM ENVIRONMENT "BATCH_RUN_ID".
+           IF AUDIT-BATCH-RUN-ID = SPACES
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+               MOVE WS-CURRENT-DATE-DATA TO AUDIT-BATCH-RUN-ID
+           END-IF.
+
+      *    writes the run's result and timing to a real output file so
+      *    downstream jobs don't have to scrape console output.
+           PARA-C.
+           OPEN OUTPUT OUT-ANSWER-FILE.
+           MOVE FINALANSWER TO OUT-FINALANSWER.
+           MOVE SPACES TO OUT-PAD-1.
+           MOVE DURATION TO OUT-DURATION.
+           WRITE OUT-ANSWER-REC.
+           CLOSE OUT-ANSWER-FILE.
+
+      *    appends one row to the shared run-history log. OPEN EXTEND
+      *    fails with a file-status of 35 the first time the log
+      *    doesn't exist yet, in which case it is created with OPEN
+      *    OUTPUT instead.
+           PARA-JOBLOG.
+           OPEN EXTEND JOBLOG-FILE.
+           IF JOBLOG-STATUS = "35"
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           MOVE "Euler02" TO JOBLOG-PROGRAM-NAME.
+           MOVE SPACES TO JOBLOG-PAD-1.
+           MOVE WS-CURRENT-DATE TO JOBLOG-DATE-STAMP.
+           MOVE SPACES TO JOBLOG-PAD-2.
+           MOVE WS-CURRENT-TIME TO JOBLOG-TIME-STAMP.
+           MOVE SPACES TO JOBLOG-PAD-3.
+           MOVE FINALANSWER TO JOBLOG-ANSWER.
+           MOVE SPACES TO JOBLOG-PAD-4.
+           MOVE DURATION TO JOBLOG-DURATION.
+           MOVE SPACES TO JOBLOG-PAD-5.
+           MOVE AUDIT-OPERATOR-ID TO JOBLOG-OPERATOR-ID.
+           MOVE SPACES TO JOBLOG-PAD-6.
+           MOVE AUDIT-BATCH-RUN-ID TO JOBLOG-BATCH-RUN-ID.
+           WRITE JOBLOG-REC.
+           CLOSE JOBLOG-FILE.
+
+      *    appends one row to the shared error log and sets the
+      *    overflow switch so the caller knows to abandon the run.
+           PARA-LOG-ERROR.
+           SET OVERFLOW-DETECTED TO TRUE.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF ERRLOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+           MOVE "Euler02" TO ERRLOG-PROGRAM-NAME.
+           MOVE SPACES TO ERRLOG-PAD-1.
+           MOVE WS-CURRENT-DATE TO ERRLOG-DATE-STAMP.
+           MOVE SPACES TO ERRLOG-PAD-2.
+           MOVE WS-CURRENT-TIME TO ERRLOG-TIME-STAMP.
+           MOVE SPACES TO ERRLOG-PAD-3.
+           MOVE SPACES TO ERRLOG-PAD-4.
+           MOVE AUDIT-BATCH-RUN-ID TO ERRLOG-BATCH-RUN-ID.
+           WRITE ERRLOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+       END PROGRAM Euler02.
